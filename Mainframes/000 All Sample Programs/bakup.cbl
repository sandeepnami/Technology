@@ -1,8 +1,34 @@
-  JOINKEYS F1=FILE001,FIELDS=(91,16,A)                            
-  JOINKEYS F2=FILE002,FIELDS=(1,16,A)                             
-  REFORMAT FIELDS=(F1:1,106,F2:17,9)                              
-  OPTION COPY                                                     
-  OUTFIL FNAMES=MATCH,INCLUDE=(107,9,CH,NE,C'         '),         
-                      BUILD=(1,115)                               
-  OUTFIL FNAMES=UNMATCH,INCLUDE=(107,9,CH,EQ,C'         '),       
-                        BUILD=(1,115)                             
+  JOINKEYS F1=FILE001,FIELDS=(91,16,A)
+  JOINKEYS F2=FILE002,FIELDS=(1,16,A)
+  JOIN UNPAIRED,F1,F2
+  REFORMAT FIELDS=(F1:1,106,F2:17,9),
+           JNF1FLD=('Y','N',1),
+           JNF2FLD=('Y','N',1)
+  OPTION COPY
+  OUTFIL FNAMES=MATCH,
+         INCLUDE=(116,1,CH,EQ,C'Y',AND,117,1,CH,EQ,C'Y'),
+         BUILD=(1,115)
+  OUTFIL FNAMES=UNMATCH,
+         INCLUDE=(116,1,CH,EQ,C'Y',AND,117,1,CH,EQ,C'N'),
+         BUILD=(1,115)
+  OUTFIL FNAMES=UNMATCH2,
+         INCLUDE=(116,1,CH,EQ,C'N',AND,117,1,CH,EQ,C'Y'),
+         BUILD=(1,115)
+  OUTFIL FNAMES=CNTLTOTAL,NODETAIL,REMOVECC,
+         OUTREC=(1,117,
+                 IFTHEN=(WHEN=(116,1,CH,EQ,C'Y',AND,117,1,CH,EQ,C'Y'),
+                         OVERLAY=(118:C'1')),
+                 IFTHEN=(WHEN=NONE,OVERLAY=(118:C'0')),
+                 IFTHEN=(WHEN=(116,1,CH,EQ,C'Y',AND,117,1,CH,EQ,C'N'),
+                         OVERLAY=(119:C'1')),
+                 IFTHEN=(WHEN=NONE,OVERLAY=(119:C'0')),
+                 IFTHEN=(WHEN=(116,1,CH,EQ,C'N',AND,117,1,CH,EQ,C'Y'),
+                         OVERLAY=(120:C'1')),
+                 IFTHEN=(WHEN=NONE,OVERLAY=(120:C'0'))),
+         TRAILER1=('TOTAL RECORDS ON JOIN:  ',COUNT=(EDIT=(IIIIIIIIII)),
+                   /,'MATCHED RECORDS:        ',
+                     TOT=(118,1,ZD,EDIT=(IIIIIIIIII)),
+                   /,'UNMATCHED FILE001 RECS: ',
+                     TOT=(119,1,ZD,EDIT=(IIIIIIIIII)),
+                   /,'UNMATCHED FILE002 RECS: ',
+                     TOT=(120,1,ZD,EDIT=(IIIIIIIIII)))
