@@ -43,23 +43,33 @@
          05                                  PIC X(40)  VALUE      
                  'GU0002M0:ERROR OBTAINING PROCESSING DATE'.       
                                                                    
-     03  ERR-03A.                                                  
-         05  LINE-1-ERR-03.                                        
-             07                              PIC X(32)  VALUE      
-                 'AF0001-03A-INVALID DATA SUPPLIED'.               
-         05  LINE-2-ERR-03.                                        
-             07                              PIC X(09)  VALUE      
-                'DETAILS='.                                        
-             07  ERROR-TEXT-03               PIC X(51)  VALUE      
-                ' CUSTOMER NBR/LIMIT IND/OFFER CODES INVALID'.     
-                                                                   
-               88  BLANK-OFFER-CODES                    VALUE      
-                ' BLANK OFFER CODES SUPPLIED'.                     
-                                                                   
-               88  BLANK-CUSTOMER-NBR                   VALUE      
-                ' CUSTOMER NBR NOT SUPPLIED'.                      
-                                                                
- 03  ERR-04A.                                                   
+     03  ERR-03A.
+         05  LINE-1-ERR-03.
+             07                              PIC X(32)  VALUE
+                 'AF0001-03A-INVALID DATA SUPPLIED'.
+         05  LINE-2-ERR-03.
+             07                              PIC X(09)  VALUE
+                'DETAILS='.
+             07  ERROR-TEXT-03               PIC X(51)  VALUE
+                ' LIMIT IND/OFFER CODES INVALID'.
+
+               88  BLANK-OFFER-CODES                    VALUE
+                ' BLANK OFFER CODES SUPPLIED'.
+
+     03  ERR-18A.
+         05  LINE-1-ERR-18.
+             07                              PIC X(32)  VALUE
+                 'AF0001-18A-INVALID DATA SUPPLIED'.
+         05  LINE-2-ERR-18.
+             07                              PIC X(09)  VALUE
+                'DETAILS='.
+             07  ERROR-TEXT-18               PIC X(51)  VALUE
+                ' CUSTOMER NBR INVALID'.
+
+               88  BLANK-CUSTOMER-NBR                   VALUE
+                ' CUSTOMER NBR NOT SUPPLIED'.
+
+ 03  ERR-04A.
      05  LINE-1-ERR-04.                                         
          07                              PIC X(13)  VALUE       
              'AF0001-04A - '.                                   
@@ -283,5 +293,19 @@
          07  EL33168-LINE-2-ERR-16   PIC X(09).             
          07                          PIC X(08)  VALUE       
              'EL02051='.                                    
-         07  EL02051-LINE-2-ERR-16   PIC X(09).             
+         07  EL02051-LINE-2-ERR-16   PIC X(09).
+
+ 03  ERR-17A.
+     05  LINE-1-ERR-17.
+         07                              PIC X(13)  VALUE
+             'AF0001-17A - '.
+         07                          PIC X(30)  VALUE
+             'ERROR CALLING AF0000M0'.
+     05  LINE-2-ERR-17.
+         07                          PIC X(09)  VALUE
+             'CALL-NO ='.
+         07  CALLNO-LINE-2-ERR-17    PIC X(04).
+         07                          PIC X(11)  VALUE
+             ',RETCODE ='.
+         07  RETCODE-LINE-2-ERR-17   PIC S9(05).
     "
