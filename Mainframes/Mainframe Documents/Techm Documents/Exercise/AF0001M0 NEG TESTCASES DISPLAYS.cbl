@@ -23,9 +23,10 @@
      03  FILLER                                 PIC X(34) 
            VALUE '***  START OF DIRECTIVES AREA  ***'.    
                                                           
-     03  GU0002M0-COMMAND-CODES.                          
+     03  GU0002M0-COMMAND-CODES.
 		05  GU0002M0-OBTAIN-SYSTEM-DTE-TME     PIC 99  VALUE 01.
-		 
+		05  GU0002M0-DELAY-FUNCTION           PIC 99  VALUE 05.
+
 	03  GU0002M0-ALLOWED-OUTPUT-FMTS.                           
 		05  GU0002M0-SPECIAL-FUNCTION          PIC 99  VALUE 01.
 		05  GU0002M0-ALL-FORMATS               PIC 99  VALUE 02.
@@ -53,8 +54,9 @@
 *    CONTROL FLAGS                                            
 *                                                             
                                                               
-         05  GU0002M0-PASSED-FLAGS.                           
+         05  GU0002M0-PASSED-FLAGS.
              07  GU0002M0-OUTPUT-FMT-INDICATOR       PIC 9(2).
+             07  GU0002M0-DELAY-SECONDS              PIC 9(2).
 
 
  7000-GU0002M0-SYSTEM-DATE.                                      
@@ -366,6 +368,8 @@
       Move 'N' TO AF8999B01-STATUS
 
  9300-ERROR-CALL-MEADPTR.
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
 
 **********************************ERR-13A. ERROR CALLING GU0002M0 TO GET MATURITY DATE******************************************************
  2600-PROCESS-ACCOUNT-OPEN.                                          
@@ -516,13 +520,17 @@ EVALUATE AF8000B15-EL08035-O
                                                                     
          PERFORM 3200-DERIVE-STMT-CYCLE-CODE                        
                                                                     
-           IF AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE                
-              PERFORM 7300-CALL-AF0000M0                            
-           END-IF                                                   
-           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND  
-              AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE                   
+           IF AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE
+              PERFORM 7300-CALL-AF0000M0
+              MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
+           END-IF
+           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND
+              AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE
+              MOVE '3100' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
 **            IF NO-ERRORS-AF0000B02C                               
 **              PERFORM 3900-PROCESS-AMEND                          
 **              IF NO-ERRORS-AF0000B02C                             
@@ -545,18 +553,22 @@ EVALUATE AF8000B15-EL08035-O
 *NAMI ERR-14A                                               
      MOVE 'Y' TO AF0001M0-PROCESSING-FLAG                   
                                                             
-          IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
-          END-IF                                            
+          IF AF0001M0-CONTINUE-PROCESSING
+            PERFORM 3800-FEE-CODE-PROCESS
+            MOVE '3800' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
                                                             
           IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3800-FEE-CODE-PROCESS                   
+            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
           END-IF                                            
-                                                            
-          IF NO-ERRORS-AF0000B02C                           
+
+          IF NO-ERRORS-AF0000B02C
             MOVE SE1511P-REDEF-V59      TO SE1601P-REDEF-V47
-            PERFORM 7300-CALL-AF0000M0                      
-          END-IF                                            
+            PERFORM 7300-CALL-AF0000M0
+            MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
                                                             
      END-EVALUATE                                           
 
@@ -625,6 +637,8 @@ EVALUATE AF8000B15-EL08035-O
      .                                                             
 
  9350-GU0002M0-ERROR.
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
 
 **********************************ERR-15A. EINVALID FEE TYPE CODE SUPPLIED******************************************************
  2600-PROCESS-ACCOUNT-OPEN.                                        
@@ -660,13 +674,17 @@ EVALUATE AF8000B15-EL08035-O
                                                                     
          PERFORM 3200-DERIVE-STMT-CYCLE-CODE                        
                                                                     
-           IF AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE                
-              PERFORM 7300-CALL-AF0000M0                            
-           END-IF                                                   
-           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND  
-              AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE                   
+           IF AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE
+              PERFORM 7300-CALL-AF0000M0
+              MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
+           END-IF
+           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND
+              AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE
+              MOVE '3100' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
 **            IF NO-ERRORS-AF0000B02C                               
 **              PERFORM 3900-PROCESS-AMEND                          
 **              IF NO-ERRORS-AF0000B02C                             
@@ -687,19 +705,23 @@ EVALUATE AF8000B15-EL08035-O
             PERFORM 7300-CALL-AF0000M0                      
           END-IF                                            
 
-          IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
-          END-IF                                            
+          IF AF0001M0-CONTINUE-PROCESSING
+            PERFORM 3800-FEE-CODE-PROCESS
+            MOVE '3800' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
 *NAMI ERR-15A                                               
      MOVE 'Y' TO AF0001M0-PROCESSING-FLAG                                                             
           IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3800-FEE-CODE-PROCESS                   
+            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
           END-IF                                            
-                                                            
-          IF NO-ERRORS-AF0000B02C                           
+
+          IF NO-ERRORS-AF0000B02C
             MOVE SE1511P-REDEF-V59      TO SE1601P-REDEF-V47
-            PERFORM 7300-CALL-AF0000M0                      
-          END-IF                                            
+            PERFORM 7300-CALL-AF0000M0
+            MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
                                                             
      END-EVALUATE   
 
@@ -717,6 +739,7 @@ EVALUATE AF8000B15-EL08035-O
 *       ********************************************************    
                                                                     
      INITIALIZE GR12105-SE1511P-REDEF-V59                           
+     MOVE ZERO                       TO AF0001M0-UPFRONT-FEE-TOTAL
      SET GR12145-SE1511P-REDEF-V59-X  TO  +1                        
      SET UPFRONT-FEE-INDEX            TO  +1                        
      PERFORM 3900-UPFRONT-FEE-PROCESS VARYING                       
@@ -768,6 +791,9 @@ EVALUATE AF8000B15-EL08035-O
                  ELSE                                             
                                                                   
                      PERFORM 3950-UPFRONT-FEE-POPULATION          
+                     ADD EL04077-SE1511P-REDEF-V77-002
+                         (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X)
+                         TO AF0001M0-UPFRONT-FEE-TOTAL
                  END-IF                                           
                                                                   
            END-SEARCH  
@@ -808,13 +834,17 @@ EVALUATE AF8000B15-EL08035-O
                                                                     
          PERFORM 3200-DERIVE-STMT-CYCLE-CODE                        
                                                                     
-           IF AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE                
-              PERFORM 7300-CALL-AF0000M0                            
-           END-IF                                                   
-           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND  
-              AF0001M0-CONTINUE-PROCESSING                          
-              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE                   
+           IF AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE
+              PERFORM 7300-CALL-AF0000M0
+              MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
+           END-IF
+           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND
+              AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE
+              MOVE '3100' TO AF0001M0-TRACE-STEP-ID
+              PERFORM 9500-WRITE-TRACE-LOG
 **            IF NO-ERRORS-AF0000B02C                               
 **              PERFORM 3900-PROCESS-AMEND                          
 **              IF NO-ERRORS-AF0000B02C                             
@@ -835,19 +865,23 @@ EVALUATE AF8000B15-EL08035-O
             PERFORM 7300-CALL-AF0000M0                      
           END-IF                                            
 
-          IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
-          END-IF                                            
+          IF AF0001M0-CONTINUE-PROCESSING
+            PERFORM 3800-FEE-CODE-PROCESS
+            MOVE '3800' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
 *NAMI ERR-16A                                               
      MOVE 'Y' TO AF0001M0-PROCESSING-FLAG                                                             
           IF AF0001M0-CONTINUE-PROCESSING                   
-            PERFORM 3800-FEE-CODE-PROCESS                   
+            PERFORM 3700-FMT-FL-ACC-DRAW-MESSAGE            
           END-IF                                            
-                                                            
-          IF NO-ERRORS-AF0000B02C                           
+
+          IF NO-ERRORS-AF0000B02C
             MOVE SE1511P-REDEF-V59      TO SE1601P-REDEF-V47
-            PERFORM 7300-CALL-AF0000M0                      
-          END-IF                                            
+            PERFORM 7300-CALL-AF0000M0
+            MOVE '7300' TO AF0001M0-TRACE-STEP-ID
+            PERFORM 9500-WRITE-TRACE-LOG
+          END-IF
                                                             
      END-EVALUATE   
  3800-FEE-CODE-PROCESS.                                             
@@ -864,6 +898,7 @@ EVALUATE AF8000B15-EL08035-O
 *       ********************************************************    
                                                                     
      INITIALIZE GR12105-SE1511P-REDEF-V59                           
+     MOVE ZERO                       TO AF0001M0-UPFRONT-FEE-TOTAL
      SET GR12145-SE1511P-REDEF-V59-X  TO  +1                        
      SET UPFRONT-FEE-INDEX            TO  +1                        
      PERFORM 3900-UPFRONT-FEE-PROCESS VARYING                       
@@ -915,6 +950,9 @@ EVALUATE AF8000B15-EL08035-O
                  ELSE                                       
                                                             
                      PERFORM 3950-UPFRONT-FEE-POPULATION    
+                     ADD EL04077-SE1511P-REDEF-V77-002
+                         (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X)
+                         TO AF0001M0-UPFRONT-FEE-TOTAL
                  END-IF                                     
                                                             
            END-SEARCH                                       
@@ -923,3 +961,1521 @@ EVALUATE AF8000B15-EL08035-O
  9400-ZERO-FEE-AMOUNT-ERROR
 
 
+
+**********************************ERR-17A. ERROR CALLING AF0000M0******************************************************
+ 7300-CALL-AF0000M0.
+     DISPLAY 'RAMTRACE 7300-CALL-AF0000M0'.
+********************
+
+*       ********************************************************
+*       *                                                      *
+*       *  - CALL AF0000M0 TO OPEN, AMEND OR DRAWDOWN THE      *
+*       *    ACCOUNT, DEPENDING ON THE PASSAREA FUNCTION CODE  *
+*       *    SET BY THE CALLING PARAGRAPH.                     *
+*       *                                                      *
+*       *  - IF THE CALL FAILS:                                *
+*       *    - LOG THE CALL NUMBER FOR THE CENTRAL CALL AUDIT  *
+*       *      TRAIL.                                          *
+*       *    - INVOKE THE CORRESPONDING ERROR PARAGRAPH.       *
+*       *                                                      *
+*       ********************************************************
+
+     CALL 'AF0000M0' USING
+ ++INCLUDE AF0000B9C
+*NAMI ERR-17A
+      Move 'N' TO AF0000B02C-STATUS-OF-CALL
+*NO-ERRORS-AF0000B02C ---- AF0000B02C-STATUS-OF-CALL = ' '
+     IF NO-ERRORS-AF0000B02C
+        CONTINUE
+     ELSE
+        MOVE '7300'              TO GU0086M0-CALL-NO
+        PERFORM 9450-AF0000M0-ERROR
+     END-IF
+     .
+
+ 9450-AF0000M0-ERROR.
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+******************************************************
+ 2600-PROCESS-ACCOUNT-OPEN.
+     DISPLAY 'RAMTRACE 2600-PROCESS-ACCOUNT-OPEN'.
+**************************
+
+*       ********************************************************
+*       *                                                      *
+*       * IF MARKET PACKAGE TYPE CODE IS 'TD'                  *
+*       *  -FORMAT THE ACCOUNT OPEN INPUT MESSAGE FOR THE TERM *
+*       *   DEPOSIT PRODUCT AND CALL AF0000M0                  *
+*       *                                                      *
+*       ********************************************************
+
+     EVALUATE AF8000B15-EL08035-O
+        WHEN 'OTH'
+*-------CODE----
+        WHEN 'TD'
+
+          PERFORM 3200-DERIVE-STMT-CYCLE-CODE
+
+          IF AF0001M0-CONTINUE-PROCESSING
+            PERFORM 3500-FMT-TD-ACC-OPEN-MESSAGE
+          END-IF
+
+          IF AF0001M0-CONTINUE-PROCESSING
+            PERFORM 7300-CALL-AF0000M0
+          END-IF
+
+        WHEN 'FL'
+*-------CODE----
+     END-EVALUATE
+     .
+
+ 3500-FMT-TD-ACC-OPEN-MESSAGE.
+     DISPLAY 'RAMTRACE 3500-FMT-TD-ACC-OPEN-MESSAGE'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *    FORMAT THE AF0000M0 ACCOUNT OPEN INPUT MESSAGE    *
+*       *    FOR THE TERM DEPOSIT (TD) MARKET PACKAGE, USING   *
+*       *    THE TERM AND RATE DETAILS SUPPLIED BY OBP.        *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE GU0002M0-ACCOUNT-OPEN-CDE  TO AF0000B02C-FUNCTION-CDE
+     MOVE EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO AF0000B02C-DEPOSIT-AMT
+     MOVE EL33189-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO AF0000B02C-TERM-MONTHS
+     .
+
+**********************************ERR-16A. ZERO FEE AMOUNT FOR THE SUPPLIED FEE CODE*****************************************************
+ 3800-FEE-CODE-PROCESS.
+     DISPLAY 'RAMTRACE 3800-FEE-CODE-PROCESS'.
+***********************
+
+*       ********************************************************
+*       *                                                      *
+*       * INITIALIZE DRAWDOWN MESSAGE FEE GROUP                *
+*       * THIS FUNCTION PROCESS THE UPFRONT FEE GROUP GR15817  *
+*       * FROM OBP INPUT S151117                               *
+*       *                                                      *
+*       * ON A RESTART RUN, RESUME FROM THE LAST FEE INDEX     *
+*       * TAKEN AT THE PREVIOUS CHECKPOINT INSTEAD OF ALWAYS   *
+*       * STARTING FROM THE FIRST FEE ENTRY.  AF0001M0-CHKPT-  *
+*       * FEE-INDEX IS RESTORED FROM THE PRIOR CHECKPOINT      *
+*       * BEFORE THIS TRANSACTION IS RE-DRIVEN, SO A NON-ZERO  *
+*       * VALUE HERE IS WHAT TELLS US THIS IS A RESTART RUN.   *
+*       *                                                      *
+*       ********************************************************
+
+     INITIALIZE GR12105-SE1511P-REDEF-V59
+     MOVE ZERO                       TO AF0001M0-UPFRONT-FEE-TOTAL
+     SET GR12145-SE1511P-REDEF-V59-X  TO  +1
+     SET UPFRONT-FEE-INDEX            TO  +1
+
+     IF AF0001M0-CHKPT-FEE-INDEX > ZERO
+        SET AF0001M0-RESTART-RUN     TO TRUE
+     ELSE
+        MOVE 'N'                     TO AF0001M0-RESTART-SWITCH
+     END-IF
+
+     IF AF0001M0-RESTART-RUN
+        MOVE AF0001M0-CHKPT-FEE-INDEX TO GR15817-SE1511P-REDEF-V77-X
+     ELSE
+        SET GR15817-SE1511P-REDEF-V77-X TO +1
+     END-IF
+
+     PERFORM 3900-UPFRONT-FEE-PROCESS VARYING
+             GR15817-SE1511P-REDEF-V77-X FROM GR15817-SE1511P-REDEF-V77-X
+             BY +1
+             UNTIL GR15817-SE1511P-REDEF-V77-X > 16
+             OR AF0001M0-END-PROCESSING
+     .
+
+ 3900-UPFRONT-FEE-PROCESS.
+     DISPLAY 'RAMTRACE 3900-UPFRONT-FEE-PROCESS'.
+*************************
+
+*       ********************************************************
+*       * POPULATE THE UPFRONT FEE DETAILS BY SEARCHING A      *
+*       * MATCHING ENTRY IN THE FEE TABLE IF THE FEE CODE IS   *
+*       * NOT BLANK, THEN RECORD THE INDEX JUST PROCESSED SO A *
+*       * RERUN CAN RESUME FROM HERE ON RESTART.               *
+*       ********************************************************
+
+        IF EL02051-SE1511P-REDEF-V77-001
+           (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X)
+                                          = SPACE
+           CONTINUE
+
+        ELSE
+
+           SEARCH UPFRONT-FEE-TABLE
+
+            AT END PERFORM 9375-INVALID-FEECODE-ERROR
+
+            WHEN (FEE-CODE-GV(UPFRONT-FEE-INDEX)) =
+                 (EL02051-SE1511P-REDEF-V77-001
+                 (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X))
+
+            AND  BSB-NBR-GV(UPFRONT-FEE-INDEX)(1:1) =
+                 EL03137-SE1511P-REDEF-V77-002 OF
+                 GR15798-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)(1:1)
+
+                 IF  EL04077-SE1511P-REDEF-V77-002
+                     (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X)
+                     = ZERO
+
+                     PERFORM 9400-ZERO-FEE-AMOUNT-ERROR
+                 ELSE
+
+                     PERFORM 3950-UPFRONT-FEE-POPULATION
+                     ADD EL04077-SE1511P-REDEF-V77-002
+                         (ACCT-OCCNBR-GV,GR15817-SE1511P-REDEF-V77-X)
+                         TO AF0001M0-UPFRONT-FEE-TOTAL
+                 END-IF
+
+           END-SEARCH
+       END-IF
+
+       MOVE GR15817-SE1511P-REDEF-V77-X TO AF0001M0-CHKPT-FEE-INDEX
+     .
+
+**********************************ERR-04A. CHECK FOR APPLICATION ID RETURNED SYSTEM ERROR******************************************************
+ 2150-CHK-DUP-MESSAGE-PROC.
+     DISPLAY 'RAMTRACE 2150-CHK-DUP-MESSAGE-PROC'.
+***************************
+
+*       ********************************************************
+*       *                                                      *
+*       * THIS FUNCTION WILL LOOK UP THE NEW DB2 TABLE         *
+*       * AF.OBP_CMPLT_TRN_LOG TO CHECK IF THE SAME REQUEST    *
+*       * EXISTS ON THE TABLE.                                 *
+*       *                                                      *
+*       * IF FOUND, SEND THE RESPONSE MESSAGE STORED ON THE    *
+*       * TABLE TO OBP, AND LOG THE DUPLICATE ON THE DAILY     *
+*       * DUPLICATE-TRANSACTION RECONCILIATION REPORT.         *
+*       *                                                      *
+*       ********************************************************
+
+     PERFORM 8200-OBTAIN-MESSAGE-DETAILS
+*CALL-SUCCESSFUL  --- SQLCODE=0
+*NAMI ERR-04A
+      Move 90 TO SQLCODE
+      IF CALL-SUCCESSFUL
+         MOVE EL33201-DT05345        TO EL33201-SE1600P-REDEF-V66
+         SET AF0001M0-END-PROCESSING TO TRUE
+         SET NO-ERRORS-AF0000B02C    TO TRUE
+         PERFORM 2175-LOG-DUP-TRANSACTN
+      ELSE
+         IF NOT-FOUND
+            CONTINUE
+         ELSE
+            SET SELECT-ERROR-DT05345 TO TRUE
+            PERFORM 9100-DT05345-DB2-ERROR
+         END-IF
+      END-IF
+     .
+
+ 2175-LOG-DUP-TRANSACTN.
+     DISPLAY 'RAMTRACE 2175-LOG-DUP-TRANSACTN'.
+********************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  WRITE ONE DETAIL LINE TO THE DAILY DUPLICATE-        *
+*       *  TRANSACTION RECONCILIATION REPORT (DUPTRANRPT) FOR  *
+*       *  EVERY MESSAGE THAT MATCHED AN ENTRY ALREADY ON       *
+*       *  AF.OBP_CMPLT_TRN_LOG, SO OPERATIONS CAN CONFIRM THE  *
+*       *  VOLUME OF REPEATED OBP SUBMISSIONS EACH DAY.        *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO DUPTRANRPT-DETAIL-LINE
+     MOVE SYS-DATE-CCYYMMDD-AF0000B03C
+                                  TO DTR-TRAN-DATE
+     MOVE EL05425-AF9040B1C-PASS TO DTR-TRANSACTN-CODE
+     MOVE EL33201-DT05345        TO DTR-ORIG-RESPONSE
+     WRITE DUPTRANRPT-DETAIL-LINE
+     ADD 1 TO AF0001M0-DUP-TRANSACTN-COUNT
+     .
+
+*NAMI NEG TEST CASES
+ 6500-FORMAT-TNADUP-RPT186.
+
+*       ********************************************************
+*       *                                                      *
+*       *  FORMAT AND WRITE ONE DETAIL LINE OF THE TNADUP186   *
+*       *  REPORT, USED TO RECONCILE DUPLICATE TRANSACTION NBR *
+*       *  ASSIGNMENTS RAISED DURING THE RUN.                  *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                        TO TNADUP186-DETAIL-LINE
+     MOVE EL17432-SE1600P-REDEF-V66     TO TNADUP-EL17432
+     MOVE EL09743-SE1600P-REDEF-V66(1)  TO TNADUP-EL09743-1
+     MOVE EL09743-SE1600P-REDEF-V66(2)  TO TNADUP-EL09743-2
+     MOVE EL09743-SE1600P-REDEF-V66(3)  TO TNADUP-EL09743-3
+     MOVE EL03442-SE1600P-REDEF-V66     TO TNADUP-EL03442
+     WRITE TNADUP186-DETAIL-LINE
+     .
+
+**********************************ERR-03A/ERR-18A. INVALID DATA SUPPLIED******************************************************
+ 2050-VALIDATE-INPUT-DATA.
+     DISPLAY 'RAMTRACE 2050-VALIDATE-INPUT-DATA'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  VALIDATE THE CUSTOMER NUMBER, LIMIT INDICATOR AND    *
+*       *  OFFER CODES SUPPLIED BY OBP.  A BLANK CUSTOMER       *
+*       *  NUMBER IS REPORTED SEPARATELY FROM AN INVALID LIMIT  *
+*       *  INDICATOR/OFFER CODE COMBINATION SO SUPPORT CAN      *
+*       *  TELL THE TWO CAUSES APART ON THE CONSOLE LOG.        *
+*       *                                                      *
+*       ********************************************************
+
+     IF EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) = SPACES
+*NAMI ERR-18A
+        SET BLANK-CUSTOMER-NBR      TO TRUE
+        PERFORM 9050-ERR-18A-INVALID-DATA
+     ELSE
+        IF EL33168-SE1511P-REDEF-V77-001(1) = SPACES
+*NAMI ERR-03A
+           SET BLANK-OFFER-CODES    TO TRUE
+           PERFORM 9055-ERR-03A-INVALID-DATA
+        END-IF
+     END-IF
+     .
+
+ 9050-ERR-18A-INVALID-DATA.
+     DISPLAY 'RAMTRACE 9050-ERR-18A-INVALID-DATA'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  BLANK CUSTOMER NUMBER - DISPLAY ERR-18A SO SUPPORT   *
+*       *  CAN TELL THIS APART FROM THE OFFER-CODE ERR-03A      *
+*       *  CONDITION ON THE CONSOLE LOG.                        *
+*       *                                                      *
+*       ********************************************************
+
+     DISPLAY LINE-1-ERR-18
+     DISPLAY LINE-2-ERR-18
+     .
+
+ 9055-ERR-03A-INVALID-DATA.
+     DISPLAY 'RAMTRACE 9055-ERR-03A-INVALID-DATA'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  BLANK/INVALID OFFER CODES - DISPLAY ERR-03A SO       *
+*       *  SUPPORT CAN TELL THIS APART FROM THE CUSTOMER-NUMBER *
+*       *  ERR-18A CONDITION ON THE CONSOLE LOG.                *
+*       *                                                      *
+*       ********************************************************
+
+     DISPLAY LINE-1-ERR-03
+     DISPLAY LINE-2-ERR-03
+     .
+
+**********************************ERR-08A. ERROR IN VALIDATING INDUSTRIAL CLASS. CODE******************************************************
+ 2450-VALIDATE-INDUST-CLS-CODE.
+     DISPLAY 'RAMTRACE 2450-VALIDATE-INDUST-CLS-CODE'.
+********************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  VALIDATE ONE INDUSTRIAL CLASSIFICATION CODE         *
+*       *  RETURNED BY ME5503M0 AGAINST CAMS PRODUCT RULES     *
+*       *  BY CALLING AF0363M0.  EVERY CANDIDATE CODE THAT     *
+*       *  AF0363M0 REJECTS IS LOGGED TO THE INDUSTRIAL         *
+*       *  CLASSIFICATION REJECT LOG SO THE REASON FOR THE     *
+*       *  EVENTUAL ERR-09A CAN BE TRACED BACK TO THE           *
+*       *  SPECIFIC CODE(S) THAT FAILED.                       *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE EL11047-ME5000M0-RTN(CLASS-ME5503M0-X)
+                                  TO DATA-AF0363B1C-PASS(1:5)
+
+     PERFORM 7150-CALL-AF0363M0
+
+     IF NOT VALID-RESULT-AF0363B1C-PASS
+        PERFORM 2475-LOG-REJECTED-INDUST-CLS
+     END-IF
+     .
+
+ 2475-LOG-REJECTED-INDUST-CLS.
+     DISPLAY 'RAMTRACE 2475-LOG-REJECTED-INDUST-CLS'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  WRITE THE REJECTED INDUSTRIAL CLASSIFICATION        *
+*       *  CANDIDATE, THE CUSTOMER NUMBER AND THE AF0363M0     *
+*       *  RETURN STATUS TO THE INDUSTRIAL CLASSIFICATION      *
+*       *  REJECT LOG (INDCLSLOG).                             *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO INDCLSLOG-DETAIL-LINE
+     MOVE EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                  TO ICL-CUSTOMER-NBR
+     MOVE DATA-AF0363B1C-PASS(1:5)
+                                  TO ICL-REJECTED-CODE
+     MOVE RETURN-STATUS-AF0363B1C-PASS
+                                  TO ICL-RETURN-STATUS
+     WRITE INDCLSLOG-DETAIL-LINE
+     .
+
+*NAMI NEG TEST CASES
+ 3100-SET-OVERDFT-LIMEXP-DTE.
+     DISPLAY 'RAMTRACE 3100-SET-OVERDFT-LIMEXP-DTE'.
+********************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  FOR OVERDRAFT ACCOUNTS WITH A LIMIT, DERIVE THE     *
+*       *  LIMIT REVIEW DATE BY ADDING THE CONFIGURABLE        *
+*       *  OVERDRAFT LIMIT EXPIRY TERM                         *
+*       *  (AF0001M0-OVERDFT-LIMEXP-TERM, SUPPLIED VIA THE     *
+*       *  RUN PARAMETER CARD) TO PROCESSING DATE.  PREVIOUSLY *
+*       *  THIS TERM WAS HARD-CODED TO ONE YEAR ('0010000').   *
+*       *                                                      *
+*       ********************************************************
+
+     IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) NOT = 0
+
+        MOVE GU0002M0-OBTAIN-MATURITY-DATE
+                                 TO GU0002M0-COMMAND-CODE
+        IF AF0001M0-OVERDFT-LIMEXP-TERM = SPACES OR ZEROS
+           MOVE '0010000'        TO GU0002M0-TERM-PASSED-YYYMMDD
+        ELSE
+           MOVE AF0001M0-OVERDFT-LIMEXP-TERM
+                                 TO GU0002M0-TERM-PASSED-YYYMMDD
+        END-IF
+        MOVE GU0002M0-CCYYMMDD   TO GU0002M0-FMT-OF-PASSED-DATE1
+        MOVE GU0002M0-YYYMMDD-TERM-FORMAT
+                                 TO GU0002M0-FORMAT-OF-TERM-PASSED
+        MOVE PROC-DATE-CCYYMMDD-AF0000B03C
+                                 TO
+                                 GU0002M0-PASSED-DATE1-FMT6-NUM
+        MOVE GU0002M0-PROCESSING-FORMATS
+                                 TO
+                                 GU0002M0-OUTPUT-FMT-INDICATOR
+        PERFORM 7250-GU0002M0-CALL
+
+     END-IF
+     .
+
+*NAMI NEG TEST CASES
+ 3800-FEE-CODE-PROCESS.
+     DISPLAY 'RAMTRACE 3800-FEE-CODE-PROCESS'.
+***********************
+
+*       ********************************************************
+*       *                                                      *
+*       * INITIALIZE DRAWDOWN MESSAGE FEE GROUP                *
+*       * THIS FUNCTION PROCESS THE UPFRONT FEE GROUP GR15817  *
+*       * FROM OBP INPUT S151117                               *
+*       *                                                      *
+*       * THE FEE GROUP OCCURS TABLE WAS RAISED FROM 16 TO     *
+*       * AF0001M0-MAX-UPFRONT-FEES (30) ENTRIES ON THE OBP    *
+*       * S151117 COPYBOOK TO SUPPORT PRODUCTS WITH LARGER FEE *
+*       * SCHEDULES; THE LOOP BOUND IS DRIVEN FROM THE SAME    *
+*       * WORKING-STORAGE CONSTANT SO BOTH STAY IN STEP.       *
+*       *                                                      *
+*       ********************************************************
+
+     INITIALIZE GR12105-SE1511P-REDEF-V59
+     MOVE ZERO                       TO AF0001M0-UPFRONT-FEE-TOTAL
+     SET GR12145-SE1511P-REDEF-V59-X  TO  +1
+     SET UPFRONT-FEE-INDEX            TO  +1
+
+     IF AF0001M0-CHKPT-FEE-INDEX > ZERO
+        SET AF0001M0-RESTART-RUN     TO TRUE
+     ELSE
+        MOVE 'N'                     TO AF0001M0-RESTART-SWITCH
+     END-IF
+
+     IF AF0001M0-RESTART-RUN
+        MOVE AF0001M0-CHKPT-FEE-INDEX TO GR15817-SE1511P-REDEF-V77-X
+     ELSE
+        SET GR15817-SE1511P-REDEF-V77-X TO +1
+     END-IF
+
+     PERFORM 3900-UPFRONT-FEE-PROCESS VARYING
+             GR15817-SE1511P-REDEF-V77-X FROM GR15817-SE1511P-REDEF-V77-X
+             BY +1
+             UNTIL GR15817-SE1511P-REDEF-V77-X > AF0001M0-MAX-UPFRONT-FEES
+             OR AF0001M0-END-PROCESSING
+     .
+
+*NAMI NEG TEST CASES
+ 8000-VALIDATE-FEE-TABLE.
+     DISPLAY 'RAMTRACE 8000-VALIDATE-FEE-TABLE'.
+*******************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  STANDALONE BATCH PRE-VALIDATION STEP, RUN BEFORE     *
+*       *  THE ONLINE WINDOW OPENS, THAT WALKS THE ENTIRE       *
+*       *  UPFRONT-FEE-TABLE LOOKING FOR FEE CODES SET UP WITH  *
+*       *  A ZERO FEE AMOUNT.  A ZERO AMOUNT WOULD OTHERWISE    *
+*       *  ONLY SURFACE AS AN ERR-16A DURING ONLINE DRAWDOWN    *
+*       *  PROCESSING, SO CATCHING IT HERE LETS OPERATIONS FIX  *
+*       *  THE TABLE BEFORE ANY OBP TRAFFIC HITS IT.            *
+*       *                                                      *
+*       ********************************************************
+
+     SET UPFRONT-FEE-INDEX TO +1
+     PERFORM 8050-VALIDATE-FEE-TABLE-ENTRY
+             VARYING UPFRONT-FEE-INDEX FROM +1 BY +1
+             UNTIL UPFRONT-FEE-INDEX > AF0001M0-MAX-UPFRONT-FEES
+     .
+
+ 8050-VALIDATE-FEE-TABLE-ENTRY.
+     DISPLAY 'RAMTRACE 8050-VALIDATE-FEE-TABLE-ENTRY'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  IF THE CURRENT FEE TABLE ENTRY HAS A NON-BLANK FEE   *
+*       *  CODE BUT A ZERO FEE AMOUNT, WRITE IT TO THE FEE     *
+*       *  TABLE VALIDATION REPORT (FEETABVAL) SO IT CAN BE     *
+*       *  CORRECTED BEFORE THE ONLINE WINDOW OPENS.            *
+*       *                                                      *
+*       ********************************************************
+
+     IF FEE-CODE-GV(UPFRONT-FEE-INDEX) NOT = SPACES
+        AND FEE-AMOUNT-GV(UPFRONT-FEE-INDEX) = ZERO
+        MOVE SPACES                 TO FEETABVAL-DETAIL-LINE
+        MOVE FEE-CODE-GV(UPFRONT-FEE-INDEX)
+                                    TO FTV-FEE-CODE
+        MOVE BSB-NBR-GV(UPFRONT-FEE-INDEX)
+                                    TO FTV-BSB-NBR
+        WRITE FEETABVAL-DETAIL-LINE
+        ADD 1 TO AF0001M0-ZERO-FEE-TABLE-COUNT
+     END-IF
+     .
+
+*NAMI NEG TEST CASES
+ 01  AF0000B03C-SYSTEM-DATES.
+
+     05  SYS-DATE-ISO-AF0000B03C             PIC X(10).
+
+******************************************************
+*                                                    *
+*     AF0001M0 WORKING-STORAGE ADDED FOR THE NEG     *
+*     TEST CASE ENHANCEMENTS ABOVE - COUNTERS,       *
+*     SWITCHES, CACHE TABLES AND REPORT DETAIL       *
+*     LINES.                                         *
+*                                                    *
+******************************************************
+
+ 01  AF0001M0-WORK-COUNTERS.
+
+     05  AF0001M0-CHKPT-FEE-INDEX             PIC S9(04) COMP.
+     05  AF0001M0-MAX-UPFRONT-FEES            PIC S9(04) COMP
+                                               VALUE +30.
+     05  AF0001M0-DUP-TRANSACTN-COUNT         PIC S9(04) COMP.
+     05  AF0001M0-ZERO-FEE-TABLE-COUNT        PIC S9(04) COMP.
+     05  AF0001M0-OVERDFT-LIMEXP-TERM         PIC X(07).
+     05  AF0001M0-ME-MODULE-CODE              PIC X(03).
+     05  AF0001M0-EARLY-EXIT-MIN-TERM         PIC 9(03).
+     05  AF0001M0-PRORATED-FEE                PIC S9(07)V99
+                                               COMP-3.
+     05  AF0001M0-UPFRONT-FEE-TOTAL           PIC S9(07)V99
+                                               COMP-3.
+     05  AF0001M0-TRACE-STEP-ID               PIC X(04).
+     05  AF0001M0-WELCOME-LETTER-CDE          PIC X(04).
+     05  AF0001M0-RESTART-SWITCH              PIC X(01).
+         88  AF0001M0-RESTART-RUN             VALUE 'Y'.
+
+ 01  AF0001M0-MPID-CACHE-GROUP.
+
+     05  AF0001M0-MPID-CACHE-COUNT            PIC S9(04) COMP
+                                               VALUE ZERO.
+     05  AF0001M0-MPID-CACHE-TABLE OCCURS 50 TIMES
+             INDEXED BY AF0001M0-MPID-CACHE-IDX.
+         10  MPID-CACHE-OBP-CODE              PIC X(05).
+         10  MPID-CACHE-MPID                  PIC X(11).
+
+ 01  AF0001M0-LV15-CACHE-GROUP.
+
+     05  AF0001M0-LV15-CACHE-COUNT            PIC S9(04) COMP
+                                               VALUE ZERO.
+     05  AF0001M0-LV15-CACHE-TABLE OCCURS 50 TIMES
+             INDEXED BY AF0001M0-LV15-CACHE-IDX.
+         10  LV15-CACHE-OFFER-CODE            PIC X(06).
+         10  LV15-CACHE-PKG-TYPE              PIC X(03).
+
+ 01  AF0001M0-RR0070M0-RETRY-COUNTERS.
+
+     05  AF0001M0-RR0070M0-MAX-RETRY          PIC S9(04) COMP
+                                               VALUE +3.
+     05  AF0001M0-RR0070M0-RETRY-CNT          PIC S9(04) COMP.
+     05  AF0001M0-RR0070M0-RETRY-DELAY        PIC 9(02)
+                                               VALUE 02.
+
+*       ********************************************************
+*       *  UPFRONT-FEE-TABLE ITSELF IS PART OF THE SAME         *
+*       *  NOT-ON-DISK COPYBOOK AS FEE-CODE-GV/BSB-NBR-GV ABOVE *
+*       *  (SEE THE SEARCH UPFRONT-FEE-TABLE LEGS IN            *
+*       *  3900-UPFRONT-FEE-PROCESS).  FEE-AMOUNT-GV IS ADDED   *
+*       *  HERE AS THE THIRD FIELD OF THAT SAME ENTRY SO        *
+*       *  8050-VALIDATE-FEE-TABLE-ENTRY HAS A REAL AMOUNT      *
+*       *  FIELD TO TEST, INSTEAD OF BORROWING EL04077 (WHICH   *
+*       *  BELONGS TO THE INCOMING OBP FEE GROUP GR15817, A     *
+*       *  DIFFERENT TABLE ON A DIFFERENT SUBSCRIPT).           *
+*       ********************************************************
+
+ 01  UPFRONT-FEE-TABLE.
+
+     05  UPFRONT-FEE-ENTRY OCCURS 30 TIMES
+             INDEXED BY UPFRONT-FEE-INDEX.
+         10  FEE-CODE-GV                      PIC X(04).
+         10  BSB-NBR-GV                       PIC X(06).
+         10  FEE-AMOUNT-GV                    PIC S9(07)V99
+                                               COMP-3.
+
+******************************************************
+*                                                    *
+*          REPORT / LOG DETAIL LINE LAYOUTS          *
+*                                                    *
+******************************************************
+
+ 01  DUPTRANRPT-DETAIL-LINE.
+
+     05  DTR-TRAN-DATE                        PIC X(08).
+     05  FILLER                               PIC X(01).
+     05  DTR-TRANSACTN-CODE                   PIC X(04).
+     05  FILLER                               PIC X(01).
+     05  DTR-ORIG-RESPONSE                    PIC X(04).
+     05  FILLER                               PIC X(62).
+
+ 01  TNADUP186-DETAIL-LINE.
+
+     05  TNADUP-EL17432                       PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  TNADUP-EL09743-1                     PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  TNADUP-EL09743-2                     PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  TNADUP-EL09743-3                     PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  TNADUP-EL03442                       PIC X(10).
+     05  FILLER                               PIC X(35).
+
+ 01  INDCLSLOG-DETAIL-LINE.
+
+     05  ICL-CUSTOMER-NBR                     PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  ICL-REJECTED-CODE                    PIC X(05).
+     05  FILLER                               PIC X(01).
+     05  ICL-RETURN-STATUS                    PIC X(02).
+     05  FILLER                               PIC X(61).
+
+ 01  CALLAUDIT-DETAIL-LINE.
+
+     05  CAU-CALL-NO                          PIC X(04).
+     05  FILLER                               PIC X(01).
+     05  CAU-TRAN-DATE                        PIC X(08).
+     05  FILLER                               PIC X(01).
+     05  CAU-CUSTOMER-NBR                     PIC X(10).
+     05  FILLER                               PIC X(56).
+
+ 01  FEETABVAL-DETAIL-LINE.
+
+     05  FTV-FEE-CODE                         PIC X(04).
+     05  FILLER                               PIC X(01).
+     05  FTV-BSB-NBR                          PIC X(06).
+     05  FILLER                               PIC X(69).
+
+ 01  FEERECON-DETAIL-LINE.
+
+     05  FRC-FEE-CODE                         PIC X(04).
+     05  FILLER                               PIC X(01).
+     05  FRC-TRAN-DATE                        PIC X(08).
+     05  FILLER                               PIC X(67).
+
+ 01  TRACELOG-DETAIL-LINE.
+
+     05  TRL-TRAN-DATE                        PIC X(08).
+     05  FILLER                               PIC X(01).
+     05  TRL-CUSTOMER-NBR                     PIC X(10).
+     05  FILLER                               PIC X(01).
+     05  TRL-STEP-ID                          PIC X(04).
+     05  FILLER                               PIC X(01).
+     05  TRL-PROCESSING-FLAG                  PIC X(01).
+     05  FILLER                               PIC X(54).
+
+*       ********************************************************
+*       *  OBPFEELOG-RECORD STANDS IN FOR THE FD RECORD AREA   *
+*       *  OF THE OBPFEELOG INPUT FILE READ BY                 *
+*       *  8150-READ-OBP-FEE-LOG.  AS WITH THE REST OF THIS    *
+*       *  EXCERPT, THE FILE-CONTROL/FD FOR OBPFEELOG ITSELF   *
+*       *  LIVES IN THE FULL AF0001M0 SOURCE, NOT HERE.        *
+*       ********************************************************
+
+ 01  OBPFEELOG-RECORD.
+
+     05  OBPFEELOG-FEE-CODE                   PIC X(04).
+     05  OBPFEELOG-TRAN-DATE                  PIC X(08).
+     05  FILLER                               PIC X(68).
+
+ 7000-GU0002M0-SYSTEM-DATE.
+     DISPLAY 'RAMTRACE 7000-GU0002M0-SYSTEM-DATE'.
+***************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  - SET UP GU0002M0 PASSAREA TO OBTAIN SYSTEM DATE.   *
+*       *                                                      *
+*       *  - CALL GU0002M0 TO RETURN GU0002M0 OBTAIN SYSTEM    *
+*       *    DATE.                                             *
+*       *                                                      *
+*       *  - IF CALL SUCCESSFUL:                               *
+*       *    - MOVE GU0002M0 INFORMATION TO RECEIVING FIELDS,  *
+*       *      INCLUDING AN ISO-8601 (CCYY-MM-DD) FORMATTED    *
+*       *      COPY OF THE PROCESSING DATE FOR THE OBP OUTPUT  *
+*       *      MESSAGE.                                        *
+*       *                                                      *
+*       *  - OTHERWISE:                                        *
+*       *    - INVOKE APPROPRIATE ERROR HANDLING PARAGRAPH.    *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                      TO GU0002M0-PASSED-DATE1
+     MOVE GU0002M0-OBTAIN-SYSTEM-DTE-TME
+                                      TO GU0002M0-COMMAND-CODE
+     MOVE GU0002M0-PROCESSING-FORMATS TO
+                                    GU0002M0-OUTPUT-FMT-INDICATOR
+
+     CALL 'GU0002M0' USING GU0002M0-PASSAREA
+*GU0002M0-CALL-SUCCESSFUL ----  GU0002M0-STATUS-OF-CALL = 'y'
+     IF  GU0002M0-CALL-SUCCESSFUL
+         MOVE GU0002M0-DDMMCCYY-8ZD TO
+                                  SYS-DATE-DDMMCCYY-AF0000B03C
+         MOVE GU0002M0-CCYYMMDD-8ZD TO
+                                  SYS-DATE-CCYYMMDD-AF0000B03C
+         MOVE GU0002M0-YYMMDD-6ZD   TO
+                                  SYS-DATE-YYMMDD-AF0000B03C
+         MOVE GU0002M0-DDMMYY-6ZD   TO
+                                  SYS-DATE-DDMMYY-AF0000B03C
+         MOVE GU0002M0-YYDDD-5ZD    TO
+                                  SYS-DATE-YYDDD-AF0000B03C
+         MOVE GU0002M0-CCYYDDD-7ZD  TO
+                                  SYS-DATE-CCYYDDD-AF0000B03C
+         STRING GU0002M0-CCYYMMDD-8ZD(1:4) '-'
+                GU0002M0-CCYYMMDD-8ZD(5:2) '-'
+                GU0002M0-CCYYMMDD-8ZD(7:2)
+                DELIMITED BY SIZE INTO SYS-DATE-ISO-AF0000B03C
+     ELSE
+         MOVE '7000'                TO GU0086M0-CALL-NO
+         PERFORM 9025-GU0002M0-ERROR
+     END-IF
+     .
+
+**********************************ERR-05A. ERROR MAPPING OBP CODE TO CAMS******************************************************
+ 7075-CALL-AF8000M0-LV126.
+     DISPLAY 'RAMTRACE 7075-CALL-AF8000M0-LV126'.
+**************************
+
+*       *------------------------------------------------------*
+*       *                                                      *
+*       *   CALL MODULE AF8000M0 LV-126 TO RETRIVE THE CAMS    *
+*       *   MPID DETAILS CORRESPONDING TO OBP PRODUCT CODE.    *
+*       *                                                      *
+*       *   IF AF8000M0 IS UNAVAILABLE, FALL BACK TO THE       *
+*       *   OBP-TO-MPID MAPPING CACHED IN AF0001M0-MPID-CACHE  *
+*       *   AT THE START OF THE RUN, RATHER THAN FAILING THE   *
+*       *   ACCOUNT OPEN, SINCE THE MAPPING CHANGES RARELY.    *
+*       *                                                      *
+*       *------------------------------------------------------*
+
+     CALL 'AF8000M0' USING AF8000M0-LV126-PASSAREA
+                           AF8999B01-MODULE-CONTROL
+                           IO-PCB
+                           ALT-PCB
+*AF8999B01-STATUS-OK --- AF8999B01-STATUS= ' '
+     IF AF8999B01-STATUS-OK
+         PERFORM 7076-ADD-MPID-CACHE-ENTRY
+     ELSE
+         IF AF8999B01-MODULE-UNAVAILABLE
+            PERFORM 7080-USE-CACHED-MPID-MAPPING
+         ELSE
+            PERFORM 9125-AF8000M0-LV126-ERROR
+         END-IF
+     END-IF
+     .
+
+ 7076-ADD-MPID-CACHE-ENTRY.
+     DISPLAY 'RAMTRACE 7076-ADD-MPID-CACHE-ENTRY'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  ADD TODAY'S AF8000M0 LV126 RESULT TO THE IN-MEMORY  *
+*       *  CACHE SO 7080-USE-CACHED-MPID-MAPPING HAS SOMETHING *
+*       *  REAL TO FALL BACK TO IF AF8000M0 GOES DOWN LATER IN *
+*       *  THE RUN (MIRRORS 7110-ADD-LV15-CACHE-ENTRY BELOW).  *
+*       *                                                      *
+*       ********************************************************
+
+     IF AF0001M0-MPID-CACHE-COUNT < 50
+        ADD 1 TO AF0001M0-MPID-CACHE-COUNT
+        MOVE EL33168-SE1511P-REDEF-V77-001(ACCT-OCCNBR-GV)
+                 TO MPID-CACHE-OBP-CODE(AF0001M0-MPID-CACHE-COUNT)
+        MOVE AF8000B15-EL28910-O
+                 TO MPID-CACHE-MPID(AF0001M0-MPID-CACHE-COUNT)
+     END-IF
+     .
+
+ 7080-USE-CACHED-MPID-MAPPING.
+     DISPLAY 'RAMTRACE 7080-USE-CACHED-MPID-MAPPING'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  LOOK UP THE OBP PRODUCT CODE IN THE CACHED MPID      *
+*       *  MAPPING TABLE BUILT AT INITIALIZATION.  IF NO ENTRY  *
+*       *  IS FOUND, THE ORIGINAL ERR-05A STILL APPLIES.        *
+*       *                                                      *
+*       ********************************************************
+
+     SET AF0001M0-MPID-CACHE-IDX TO 1
+     SEARCH AF0001M0-MPID-CACHE-TABLE
+        AT END PERFORM 9125-AF8000M0-LV126-ERROR
+        WHEN MPID-CACHE-OBP-CODE(AF0001M0-MPID-CACHE-IDX) =
+             EL33168-SE1511P-REDEF-V77-001(ACCT-OCCNBR-GV)
+             MOVE MPID-CACHE-MPID(AF0001M0-MPID-CACHE-IDX)
+                                  TO AF8000B15-EL28910-O
+     END-SEARCH
+     .
+
+**********************************ERR-06A. ERROR OBTAINING MARKET PACKAGE TYPE CODE******************************************************
+ 7100-CALL-AF8000M0-LV15.
+     DISPLAY 'RAMTRACE 7100-CALL-AF8000M0-LV15'.
+*************************
+*       ********************************************************
+*       *                                                      *
+*       *  - CALL AF8000M0 USING LOGICAL VIEW 15 (MARKET       *
+*       *    PACKAGE) TO RETRIEVE MARKET PACKAGE NAME AND TYPE *
+*       *    CODE, UNLESS THIS OFFER CODE WAS ALREADY LOOKED   *
+*       *    UP EARLIER IN TODAY'S RUN, IN WHICH CASE REUSE    *
+*       *    THE VALUE HELD IN AF0001M0-LV15-CACHE-TABLE.      *
+*       *                                                      *
+*       *  - IF CALL IS SUCCESSFUL:                            *
+*       *    - CONTINUE PROCESSING, AND ADD THE RESULT TO      *
+*       *      THE CACHE FOR THE REST OF THE RUN.              *
+*       *                                                      *
+*       *  - IF CALL IS NOT SUCCESSFUL:                        *
+*       *    - PERFORM CORRESPONDING ERROR PARAGRAPH           *
+*       *                                                      *
+*       ********************************************************
+
+     SET AF0001M0-LV15-CACHE-IDX TO 1
+     SEARCH AF0001M0-LV15-CACHE-TABLE
+        AT END
+           CALL 'AF8000M0' USING AF8000M0-LV15-PASSAREA
+                                 AF8999B01-MODULE-CONTROL
+                                 IO-PCB
+                                 ALT-PCB
+*AF8999B01-STATUS-OK    ---- AF8999B01-STATUS = ' '
+           IF AF8999B01-STATUS-OK
+               MOVE AF8000B15-EL08035-O TO EL08035-AF0000B04C
+               PERFORM 7110-ADD-LV15-CACHE-ENTRY
+           ELSE
+               PERFORM 9150-AF8000M0-LV15-ERROR
+           END-IF
+        WHEN LV15-CACHE-OFFER-CODE(AF0001M0-LV15-CACHE-IDX) =
+             EL33168-SE1511P-REDEF-V77-001(ACCT-OCCNBR-GV)
+             MOVE LV15-CACHE-PKG-TYPE(AF0001M0-LV15-CACHE-IDX)
+                                      TO EL08035-AF0000B04C
+     END-SEARCH
+     .
+
+ 7110-ADD-LV15-CACHE-ENTRY.
+     DISPLAY 'RAMTRACE 7110-ADD-LV15-CACHE-ENTRY'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  ADD TODAY'S AF8000M0 LV15 RESULT TO THE IN-MEMORY   *
+*       *  CACHE SO A LATER TRANSACTION FOR THE SAME OFFER      *
+*       *  CODE DOES NOT NEED TO CALL AF8000M0 AGAIN.          *
+*       *                                                      *
+*       ********************************************************
+
+     IF AF0001M0-LV15-CACHE-COUNT < 50
+        ADD 1 TO AF0001M0-LV15-CACHE-COUNT
+        MOVE EL33168-SE1511P-REDEF-V77-001(ACCT-OCCNBR-GV)
+                    TO LV15-CACHE-OFFER-CODE(AF0001M0-LV15-CACHE-COUNT)
+        MOVE EL08035-AF0000B04C
+                    TO LV15-CACHE-PKG-TYPE(AF0001M0-LV15-CACHE-COUNT)
+     END-IF
+     .
+
+**********************************ERR-07A. ERROR IN OBTAINING INDUSTRIAL CLASS. CODE******************************************************
+ 2400-GET-INDUST-CLASS-CODE.
+     DISPLAY 'RAMTRACE 2400-GET-INDUST-CLASS-CODE'.
+****************************
+
+*      *********************************************************
+*      *                                                       *
+*      * ACCESSES MARKET ENTITY MODULE ME5503M0 TO RETRIEVE ALL*
+*      * INDUSTRIAL CLASSIFICATION CODES FOR CUSTOMER.         *
+*      * RETURNED VALUES ARE VALIDATED AGAINST CAMS PRODUCT    *
+*      * RULES UNTIL A VALID ONE IS FOUND FOR THE PRODUCT.     *
+*      *                                                       *
+*      * THE ME5503M0 MODULE CODE WAS PREVIOUSLY HARD-CODED TO *
+*      * 'IFP'.  IT NOW COMES FROM AF0001M0-ME-MODULE-CODE,    *
+*      * SET FROM THE MARKET PACKAGE TYPE CODE, SO NON-IFP     *
+*      * PRODUCTS RETRIEVE CLASSIFICATION CODES CORRECTLY.     *
+*      *                                                       *
+*      *********************************************************
+
+     PERFORM 2425-SET-ME-MODULE-CODE
+
+     MOVE  'MELCLS'                   TO EL09754-ME5000M0-PARM
+     MOVE  MODULE-NAME-CONST          TO EL14333-ME5000M0-PARM
+                                         EL11079-ME5000M0-PARM
+     MOVE  AF0001M0-ME-MODULE-CODE    TO EL13650-ME5000M0-PARM
+     MOVE  EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                      TO EL13859-ME5503M0-PASS
+     MOVE  LOW-VALUES                 TO EL17313-ME5503M0-PASS
+
+     PERFORM 7125-ME5503M0-CALL
+
+     SET CLASS-ME5503M0-X TO 1
+
+     PERFORM 2450-VALIDATE-INDUST-CLS-CODE
+             VARYING CLASS-ME5503M0-X FROM +1 BY +1
+             UNTIL RETURN-STATUS-AF0363B1C-PASS = ' '
+             OR CLASS-ME5503M0-X > EL14335-ME5503M0-RTN
+             OR AF0001M0-END-PROCESSING
+
+     IF VALID-RESULT-AF0363B1C-PASS
+
+        MOVE DATA-AF0363B1C-PASS(1:5) TO
+                                     GR01095-SE1601P-REDEF-V47
+     ELSE
+
+        PERFORM 9225-INVLD-INDUST-CLS-FOUND
+     END-IF
+     .
+
+ 2425-SET-ME-MODULE-CODE.
+     DISPLAY 'RAMTRACE 2425-SET-ME-MODULE-CODE'.
+**************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  DERIVE THE ME5503M0 MODULE CODE FROM THE MARKET     *
+*       *  PACKAGE TYPE CODE RETURNED BY AF8000M0 LV15.        *
+*       *  'OTH' AND 'FL' CASA/LOAN PRODUCTS CONTINUE TO USE   *
+*       *  'IFP'; TERM DEPOSIT ('TD') PRODUCTS USE 'IFT'.      *
+*       *                                                      *
+*       ********************************************************
+
+     EVALUATE EL08035-AF0000B04C
+        WHEN 'TD'
+           MOVE 'IFT' TO AF0001M0-ME-MODULE-CODE
+        WHEN OTHER
+           MOVE 'IFP' TO AF0001M0-ME-MODULE-CODE
+     END-EVALUATE
+     .
+
+*NAMI NEG TEST CASES
+ 3700-FMT-FL-ACC-DRAW-MESSAGE.
+     DISPLAY 'RAMTRACE 3700-FMT-FL-ACC-DRAW-MESSAGE'.
+*-------CODE----
+
+      MOVE EL14444-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO EL14444-SE1511P-REDEF-V59
+*AF0001M0-CONTINUE-PROCESSING  -- AF0001M0-PROCESSING-FLAG = 'Y'
+     IF AF0001M0-CONTINUE-PROCESSING
+
+         PERFORM 7275-GU0002M0-FORMAT-DATE
+
+         MOVE GU0002M0-DDMMCCYY-8ZD  TO EL19316-SE1511P-REDEF-V59
+                                     OF GR12118-SE1511P-REDEF-V59
+
+         IF EL33193-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV) = 'P'
+            PERFORM 3750-FMT-FL-PARTIAL-DRAWDOWN
+         ELSE
+            MOVE EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO EL06834-SE1511P-REDEF-V59
+         END-IF
+     END-IF
+     .
+
+ 3750-FMT-FL-PARTIAL-DRAWDOWN.
+     DISPLAY 'RAMTRACE 3750-FMT-FL-PARTIAL-DRAWDOWN'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  A PARTIAL DRAWDOWN (RATHER THAN A FULL DRAWDOWN)    *
+*       *  ONLY DRAWS DOWN PART OF THE LIMIT ON THE 'FL'       *
+*       *  MARKET PACKAGE, SO THE UPFRONT FEES CALCULATED      *
+*       *  AGAINST THE FULL LIMIT MUST BE PRORATED BY THE      *
+*       *  RATIO OF THE DRAWDOWN AMOUNT TO THE FULL LIMIT.     *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE EL15649-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV)
+                                     TO EL06834-SE1511P-REDEF-V59
+     COMPUTE AF0001M0-PRORATED-FEE ROUNDED =
+             AF0001M0-UPFRONT-FEE-TOTAL
+             * EL15649-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV)
+             / EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+     MOVE AF0001M0-PRORATED-FEE      TO GR12105-SE1511P-REDEF-V59
+     .
+
+******************************************************
+ 2600-PROCESS-ACCOUNT-OPEN.
+     DISPLAY 'RAMTRACE 2600-PROCESS-ACCOUNT-OPEN'.
+**************************
+
+*       ********************************************************
+*       *                                                      *
+*       * IF MARKET PACKAGE TYPE CODE IS 'OTH'                 *
+*       *  -FORMAT ACCOUNT OPEN INPUT MESSAGE FOR CASA PRODUCT *
+*       *   AND CALL AF0000M0                                  *
+*       *  -IF A NON ZERO OVERDRAFT LIMIT IS SPECIFIED, GET THE*
+*       *   LIMIT EXPIRY DATE, AMEND THE ACCOUNT JUST OPENED   *
+*       *   WITH IT, AND RECALL AF0000M0 SO THE EXPIRY DATE IS *
+*       *   PERSISTED AGAINST THE ACCOUNT (PREVIOUSLY THIS     *
+*       *   AMEND-AND-RECALL STEP WAS DISABLED/COMMENTED OUT). *
+*       *                                                      *
+*       ********************************************************
+
+     EVALUATE AF8000B15-EL08035-O
+        WHEN 'OTH'
+
+         PERFORM 3200-DERIVE-STMT-CYCLE-CODE
+
+           IF AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3300-FMT-CASA-ACC-OPEN-MESSAGE
+              PERFORM 7300-CALL-AF0000M0
+           END-IF
+           IF EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV) > ZERO AND
+              AF0001M0-CONTINUE-PROCESSING
+              PERFORM 3100-SET-OVERDFT-LIMEXP-DTE
+              IF NO-ERRORS-AF0000B02C
+                PERFORM 3900-PROCESS-AMEND
+                IF NO-ERRORS-AF0000B02C
+                   PERFORM 7300-CALL-AF0000M0
+                END-IF
+              END-IF
+           END-IF
+*-------CODE----
+        WHEN 'FL'
+*-------CODE----
+     END-EVALUATE
+     .
+
+ 3900-PROCESS-AMEND.
+     DISPLAY 'RAMTRACE 3900-PROCESS-AMEND'.
+********************
+
+*       ********************************************************
+*       *                                                      *
+*       *  SET UP THE AF0000M0 PASSAREA TO AMEND THE ACCOUNT   *
+*       *  JUST OPENED WITH THE OVERDRAFT LIMIT EXPIRY DATE     *
+*       *  DERIVED BY 3100-SET-OVERDFT-LIMEXP-DTE, READY FOR   *
+*       *  7300-CALL-AF0000M0 TO RECALL AF0000M0 WITH THE       *
+*       *  AMEND FUNCTION CODE.                                *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE GU0002M0-AMEND-ACCOUNT-CDE TO AF0000B02C-FUNCTION-CDE
+     MOVE GU0002M0-DDMMCCYY-8ZD      TO AF0000B02C-OVERDFT-LIMEXP-DTE
+     .
+
+*NAMI NEG TEST CASES
+ 9025-GU0002M0-ERROR.
+     DISPLAY 'RAMTRACE 9025-GU0002M0-ERROR'.
+*-------CODE----
+
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+ 9010-LOG-CALL-AUDIT.
+     DISPLAY 'RAMTRACE 9010-LOG-CALL-AUDIT'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  CENTRAL CALL-AUDIT LOG.  PERFORMED FROM EVERY ERROR   *
+*       *  PARAGRAPH THAT MOVES A VALUE INTO GU0086M0-CALL-NO   *
+*       *  BEFORE RAISING ITS ERROR (9025/9350/9450/9300, AND   *
+*       *  7185-LOG-SHORT-NAME-FALLBACK ON THE NON-ABORTING     *
+*       *  ME5502M0 PATH) -- NOT EVERY 9xxx PARAGRAPH IN THE    *
+*       *  FILE, SINCE PARAGRAPHS THAT NEVER SET A CALL NUMBER  *
+*       *  HAVE NOTHING MEANINGFUL TO KEY THE AUDIT RECORD ON.  *
+*       *  WRITES ONE RECORD TO CALLAUDIT KEYED BY GU0086M0-    *
+*       *  CALL-NO (THE PARAGRAPH NUMBER OF THE FAILING CALL,   *
+*       *  ALREADY SET BY THE CALLER) SO SUPPORT CAN SEE, FOR    *
+*       *  ANY GIVEN RUN, EXACTLY WHICH DOWNSTREAM CALLS FAILED  *
+*       *  AND HOW OFTEN, WITHOUT SCANNING THE FULL CONSOLE LOG. *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO CALLAUDIT-DETAIL-LINE
+     MOVE GU0086M0-CALL-NO        TO CAU-CALL-NO
+     MOVE SYS-DATE-CCYYMMDD-AF0000B03C
+                                  TO CAU-TRAN-DATE
+     MOVE EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                  TO CAU-CUSTOMER-NBR
+     WRITE CALLAUDIT-DETAIL-LINE
+     .
+
+**********************************ERR-12A. ERROR CALLING RR0070M0******************************************************
+ 7140-RR0070M0-CALL.
+     DISPLAY 'RAMTRACE 7140-RR0070M0-CALL'.
+********************
+
+*       ********************************************************
+*       *                                                      *
+*       *  CALL RR0070M0.  RR0070M0 FAILURES ARE OFTEN A       *
+*       *  TRANSIENT DATASPACE-ENQUEUE CONTENTION RATHER THAN A *
+*       *  GENUINE DATA ERROR, SO THE CALL IS RETRIED UP TO     *
+*       *  AF0001M0-RR0070M0-MAX-RETRY TIMES BEFORE ERR-12A IS  *
+*       *  RAISED.                                             *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE ZERO TO AF0001M0-RR0070M0-RETRY-CNT
+     MOVE 'X'  TO AF8999B01-STATUS
+     PERFORM 7145-RR0070M0-CALL-ATTEMPT
+             UNTIL AF8999B01-STATUS-OK
+             OR AF0001M0-RR0070M0-RETRY-CNT
+                       > AF0001M0-RR0070M0-MAX-RETRY
+
+     IF NOT AF8999B01-STATUS-OK
+        MOVE '7140'              TO GU0086M0-CALL-NO
+        PERFORM 9300-ERROR-CALL-MEADPTR
+     END-IF
+     .
+
+ 7145-RR0070M0-CALL-ATTEMPT.
+     DISPLAY 'RAMTRACE 7145-RR0070M0-CALL-ATTEMPT'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  ONE ATTEMPT AT CALLING RR0070M0.  BEFORE THE FIRST   *
+*       *  RETRY THE PARAGRAPH WAITS BRIEFLY (VIA GU0002M0'S    *
+*       *  DELAY FUNCTION) TO LET ANY DATASPACE CONTENTION      *
+*       *  CLEAR.                                              *
+*       *                                                      *
+*       ********************************************************
+
+     IF AF0001M0-RR0070M0-RETRY-CNT > ZERO
+        PERFORM 7147-DELAY-BEFORE-RETRY
+     END-IF
+
+     CALL 'RR0070M0' USING
+ ++INCLUDE RR0070B9C
+*NAMI ERR-12A
+      Move 'N' TO AF8999B01-STATUS
+     ADD 1 TO AF0001M0-RR0070M0-RETRY-CNT
+     .
+
+ 7147-DELAY-BEFORE-RETRY.
+     DISPLAY 'RAMTRACE 7147-DELAY-BEFORE-RETRY'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  BRIEF WAIT (VIA GU0002M0'S DELAY FUNCTION) BEFORE    *
+*       *  RETRYING RR0070M0, TO LET TRANSIENT DATASPACE-       *
+*       *  ENQUEUE CONTENTION CLEAR.  A FAILURE TO DELAY IS     *
+*       *  NOT TREATED AS AN ERROR -- THE RETRY PROCEEDS        *
+*       *  IMMEDIATELY INSTEAD.                                *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE GU0002M0-DELAY-FUNCTION TO GU0002M0-COMMAND-CODE
+     MOVE AF0001M0-RR0070M0-RETRY-DELAY
+                                  TO GU0002M0-DELAY-SECONDS
+
+     CALL 'GU0002M0' USING GU0002M0-PASSAREA
+*NAMI ERR-13A
+      Move 'N' TO GU0002M0-STATUS-OF-CALL
+     .
+
+ 9300-ERROR-CALL-MEADPTR.
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+*NAMI NEG TEST CASES
+ 8100-RECONCILE-FEE-CODES.
+     DISPLAY 'RAMTRACE 8100-RECONCILE-FEE-CODES'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  NIGHTLY BATCH STEP THAT RECONCILES THE FEE CODES     *
+*       *  SUPPLIED BY OBP DURING THE DAY (LOGGED TO OBPFEELOG  *
+*       *  BY 3900-UPFRONT-FEE-PROCESS) AGAINST THE FEE CODES   *
+*       *  CURRENTLY SET UP ON UPFRONT-FEE-TABLE, TO CATCH FEE  *
+*       *  CODES OBP IS SENDING THAT ARE NO LONGER (OR NOT YET) *
+*       *  ON THE TABLE.                                       *
+*       *                                                      *
+*       ********************************************************
+
+     PERFORM 8150-READ-OBP-FEE-LOG
+             UNTIL AF0001M0-END-PROCESSING
+     .
+
+ 8150-READ-OBP-FEE-LOG.
+     DISPLAY 'RAMTRACE 8150-READ-OBP-FEE-LOG'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  READ THE NEXT FEE CODE FROM THE DAY'S OBPFEELOG AND  *
+*       *  CONFIRM IT IS STILL PRESENT ON UPFRONT-FEE-TABLE.    *
+*       *  ANY FEE CODE NOT FOUND IS WRITTEN TO THE FEE CODE    *
+*       *  RECONCILIATION REPORT (FEERECON) FOR FOLLOW-UP.      *
+*       *                                                      *
+*       ********************************************************
+
+     READ OBPFEELOG
+        AT END SET AF0001M0-END-PROCESSING TO TRUE
+        NOT AT END
+           SET UPFRONT-FEE-INDEX TO +1
+           SEARCH UPFRONT-FEE-TABLE
+              AT END PERFORM 8175-LOG-UNRECONCILED-FEE-CODE
+              WHEN FEE-CODE-GV(UPFRONT-FEE-INDEX) =
+                   OBPFEELOG-FEE-CODE
+                   CONTINUE
+           END-SEARCH
+     END-READ
+     .
+
+ 8175-LOG-UNRECONCILED-FEE-CODE.
+     DISPLAY 'RAMTRACE 8175-LOG-UNRECONCILED-FEE-CODE'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  WRITE ONE DETAIL LINE TO FEERECON FOR AN OBP FEE     *
+*       *  CODE THAT COULD NOT BE MATCHED TO ANY ENTRY ON       *
+*       *  UPFRONT-FEE-TABLE.                                  *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO FEERECON-DETAIL-LINE
+     MOVE OBPFEELOG-FEE-CODE      TO FRC-FEE-CODE
+     MOVE OBPFEELOG-TRAN-DATE     TO FRC-TRAN-DATE
+     WRITE FEERECON-DETAIL-LINE
+     .
+
+*NAMI NEG TEST CASES
+ 9500-WRITE-TRACE-LOG.
+     DISPLAY 'RAMTRACE 9500-WRITE-TRACE-LOG'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  CENTRALIZED AF0001M0 TRANSACTION TRACE LOG.         *
+*       *  PERFORMED FROM 2600-PROCESS-ACCOUNT-OPEN (AF0001M0'S *
+*       *  TOP-LEVEL DRIVER PARAGRAPH IN THIS EXCERPT) AFTER    *
+*       *  EACH MAJOR STEP (SEE AF0001M0-TRACE-STEP-ID, SET BY  *
+*       *  THE CALLING PARAGRAPH BEFORE THE PERFORM) SO THE     *
+*       *  FULL PATH A TRANSACTION TOOK THROUGH AF0001M0 CAN BE *
+*       *  RECONSTRUCTED FROM TRACELOG WITHOUT RELYING ON THE   *
+*       *  RAMTRACE CONSOLE DISPLAYS.                           *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO TRACELOG-DETAIL-LINE
+     MOVE SYS-DATE-CCYYMMDD-AF0000B03C
+                                  TO TRL-TRAN-DATE
+     MOVE EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                  TO TRL-CUSTOMER-NBR
+     MOVE AF0001M0-TRACE-STEP-ID  TO TRL-STEP-ID
+     MOVE AF0001M0-PROCESSING-FLAG
+                                  TO TRL-PROCESSING-FLAG
+     WRITE TRACELOG-DETAIL-LINE
+     .
+
+*NAMI NEG TEST CASES
+ 3300-FMT-CASA-ACC-OPEN-MESSAGE.
+     DISPLAY 'RAMTRACE 3300-FMT-CASA-ACC-OPEN-MESSAGE'.
+*-------CODE----
+
+     MOVE GU0002M0-ACCOUNT-OPEN-CDE  TO AF0000B02C-FUNCTION-CDE
+     .
+
+ 7300-CALL-AF0000M0.
+     DISPLAY 'RAMTRACE 7300-CALL-AF0000M0'.
+********************
+
+*       ********************************************************
+*       *                                                      *
+*       *  - CALL AF0000M0 TO OPEN, AMEND OR DRAWDOWN THE      *
+*       *    ACCOUNT, DEPENDING ON THE PASSAREA FUNCTION CODE  *
+*       *    SET BY THE CALLING PARAGRAPH.                     *
+*       *                                                      *
+*       *  - IF THE CALL SUCCEEDS AND THE FUNCTION CODE WAS    *
+*       *    ACCOUNT OPEN, TRIGGER THE WELCOME LETTER FOR THE  *
+*       *    NEW ACCOUNT.                                      *
+*       *                                                      *
+*       *  - IF THE CALL FAILS:                                *
+*       *    - LOG THE CALL NUMBER FOR THE CENTRAL CALL AUDIT  *
+*       *      TRAIL.                                          *
+*       *    - INVOKE THE CORRESPONDING ERROR PARAGRAPH.       *
+*       *                                                      *
+*       ********************************************************
+
+     CALL 'AF0000M0' USING
+ ++INCLUDE AF0000B9C
+*NO-ERRORS-AF0000B02C ---- AF0000B02C-STATUS-OF-CALL = ' '
+     IF NO-ERRORS-AF0000B02C
+        IF AF0000B02C-FUNCTION-CDE = GU0002M0-ACCOUNT-OPEN-CDE
+           PERFORM 3400-TRIGGER-WELCOME-LETTER
+        END-IF
+     ELSE
+        MOVE '7300'              TO GU0086M0-CALL-NO
+        PERFORM 9450-AF0000M0-ERROR
+     END-IF
+     .
+
+*       ********************************************************
+*       *  LETTERS-AREA / S106911C IS THE SAME LETTERS         *
+*       *  PASSAREA DECLARED IN THE AF0451M0 LINKAGE SECTION    *
+*       *  (SEE "LINKAGE AF0451M0.CBL") ALONGSIDE               *
+*       *  STATEMENT-AREA/GR01518C.  S106911C ITSELF IS NOT ON  *
+*       *  DISK IN THIS EXCERPT (SAME SITUATION AS THE S151117  *
+*       *  UPFRONT-FEE COPYBOOK ABOVE).                         *
+*       ********************************************************
+
+ 01  LETTERS-AREA.
+ ++INCLUDE S106911C
+
+ 3400-TRIGGER-WELCOME-LETTER.
+     DISPLAY 'RAMTRACE 3400-TRIGGER-WELCOME-LETTER'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  BUILD THE WELCOME LETTER REQUEST IN LETTERS-AREA     *
+*       *  (S106911C, THE SAME LETTERS PASSAREA AF0451M0 IS     *
+*       *  ALREADY DECLARED TO ACCEPT ALONGSIDE STATEMENT-AREA) *
+*       *  AND CALL AF0451M0 TO QUEUE THE LETTER FOR PRINT/     *
+*       *  DISPATCH.  A FAILURE TO QUEUE THE LETTER DOES NOT    *
+*       *  FAIL THE ACCOUNT OPEN TRANSACTION - IT IS LOGGED     *
+*       *  FOR OPERATIONS TO FOLLOW UP.                         *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE SPACES                  TO LETTERS-AREA
+     MOVE AF0001M0-WELCOME-LETTER-CDE
+                                  TO S106911C-LETTER-TYPE
+     MOVE EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                  TO S106911C-CUSTOMER-NBR
+     MOVE EL06972-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                  TO S106911C-SHORT-NAME
+     MOVE AF0000B02C-FUNCTION-CDE TO S106911C-ACCOUNT-TYPE
+     CALL 'AF0451M0' USING LETTERS-AREA
+*AF0451M0-CALL-SUCCESSFUL --- S106911C-STATUS-OF-CALL = 'Y'
+     IF NOT AF0451M0-CALL-SUCCESSFUL
+        PERFORM 9475-WELCOME-LETTER-WARNING
+     END-IF
+     .
+
+ 9475-WELCOME-LETTER-WARNING.
+     DISPLAY 'RAMTRACE 9475-WELCOME-LETTER-WARNING'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  RECORD THAT THE WELCOME LETTER COULD NOT BE QUEUED,  *
+*       *  WITHOUT FAILING THE ACCOUNT OPEN TRANSACTION.        *
+*       *  REUSES THE CENTRAL CALL-AUDIT LOG FROM               *
+*       *  9010-LOG-CALL-AUDIT SO OPERATIONS CAN FOLLOW UP ON   *
+*       *  THE MISSED LETTER FROM THE SAME REPORT USED FOR      *
+*       *  EVERY OTHER FAILED DOWNSTREAM CALL.                  *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE '3400'                  TO GU0086M0-CALL-NO
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+*NAMI NEG TEST CASES
+ 3700-FMT-FL-ACC-DRAW-MESSAGE.
+     DISPLAY 'RAMTRACE 3700-FMT-FL-ACC-DRAW-MESSAGE'.
+*-------CODE----
+
+      MOVE EL14444-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO EL14444-SE1511P-REDEF-V59
+*AF0001M0-CONTINUE-PROCESSING  -- AF0001M0-PROCESSING-FLAG = 'Y'
+     IF AF0001M0-CONTINUE-PROCESSING
+
+         PERFORM 7275-GU0002M0-FORMAT-DATE
+
+         MOVE GU0002M0-DDMMCCYY-8ZD  TO EL19316-SE1511P-REDEF-V59
+                                     OF GR12118-SE1511P-REDEF-V59
+
+         IF EL33193-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV) = 'P'
+            PERFORM 3750-FMT-FL-PARTIAL-DRAWDOWN
+         ELSE
+            MOVE EL06834-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO EL06834-SE1511P-REDEF-V59
+         END-IF
+
+         PERFORM 3780-SET-EARLY-EXIT-FEE
+     END-IF
+     .
+
+*       ********************************************************
+*       *  EARLY-EXIT-FEE-AREA / S106925C IS THE SAME EARLY      *
+*       *  EXIT FEE PASSAREA DECLARED IN THE AF0451M0 LINKAGE    *
+*       *  SECTION (SEE "LINKAGE AF0451M0.CBL") ALONGSIDE        *
+*       *  LETTERS-AREA/S106911C.  S106925C ITSELF IS NOT ON     *
+*       *  DISK IN THIS EXCERPT (SAME SITUATION AS THE S151117   *
+*       *  UPFRONT-FEE COPYBOOK ABOVE).                          *
+*       ********************************************************
+
+ 01  EARLY-EXIT-FEE-AREA.
+ ++INCLUDE S106925C
+
+ 3780-SET-EARLY-EXIT-FEE.
+     DISPLAY 'RAMTRACE 3780-SET-EARLY-EXIT-FEE'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  IF OBP SUPPLIED AN EARLY-EXIT-FEE INDICATOR FOR THE  *
+*       *  'FL' DRAWDOWN, BUILD THE EARLY EXIT FEE REQUEST IN   *
+*       *  EARLY-EXIT-FEE-AREA (S106925C, THE SAME EARLY EXIT   *
+*       *  FEE PASSAREA AF0451M0 IS ALREADY DECLARED TO ACCEPT) *
+*       *  AND CALL AF0451M0 TO RECORD THE RATE AND MINIMUM     *
+*       *  TERM AGAINST THE FACILITY.  THE RATE AND MINIMUM     *
+*       *  TERM NEVER GO INTO GR12145/GR12118 - THOSE ARE THE   *
+*       *  OBP-OUTBOUND DRAWDOWN MESSAGE REDEFINES, AND GR12118  *
+*       *  ALSO HOLDS THE DRAWDOWN DATE JUST SET BY              *
+*       *  3700-FMT-FL-ACC-DRAW-MESSAGE.  WHEN NO INDICATOR IS   *
+*       *  SUPPLIED, NO EARLY EXIT FEE APPLIES, AND NO CALL IS   *
+*       *  MADE.  A FAILURE TO RECORD THE FEE DOES NOT FAIL THE  *
+*       *  ACCOUNT OPEN TRANSACTION - IT IS LOGGED FOR           *
+*       *  OPERATIONS TO FOLLOW UP.                              *
+*       *                                                      *
+*       ********************************************************
+
+     IF EL33192-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV) = 'Y'
+        MOVE EL33199-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV)
+                                     TO AF0001M0-EARLY-EXIT-MIN-TERM
+        MOVE SPACES                  TO EARLY-EXIT-FEE-AREA
+        MOVE EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+                                     TO S106925C-CUSTOMER-NBR
+        MOVE EL33198-SE1511P-REDEF-V77-002(ACCT-OCCNBR-GV)
+                                     TO S106925C-EARLY-EXIT-RATE
+        MOVE AF0001M0-EARLY-EXIT-MIN-TERM
+                                     TO S106925C-EARLY-EXIT-MIN-TERM
+        CALL 'AF0451M0' USING EARLY-EXIT-FEE-AREA
+*AF0451M0-EEF-CALL-SUCCESSFUL --- S106925C-STATUS-OF-CALL = 'Y'
+        IF NOT AF0451M0-EEF-CALL-SUCCESSFUL
+           PERFORM 9476-EARLY-EXIT-FEE-WARNING
+        END-IF
+     END-IF
+     .
+
+ 9476-EARLY-EXIT-FEE-WARNING.
+     DISPLAY 'RAMTRACE 9476-EARLY-EXIT-FEE-WARNING'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  RECORD THAT THE EARLY EXIT FEE COULD NOT BE QUEUED,  *
+*       *  WITHOUT FAILING THE ACCOUNT OPEN TRANSACTION.        *
+*       *  REUSES THE CENTRAL CALL-AUDIT LOG FROM               *
+*       *  9010-LOG-CALL-AUDIT SO OPERATIONS CAN FOLLOW UP ON   *
+*       *  THE MISSED FEE FROM THE SAME REPORT USED FOR         *
+*       *  EVERY OTHER FAILED DOWNSTREAM CALL.                  *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE '3780'                  TO GU0086M0-CALL-NO
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+**********************************ERR-10A. ERROR OBTAINING CUSTOMER SHORT NAME******************************************************
+ 7175-ME5502M0-CALL.
+     DISPLAY 'RAMTRACE 7175-ME5502M0-CALL'.
+********************
+
+*       ********************************************************
+*       *                                                      *
+*       * CALL ME5502M0 MODULE TO OBTAIN CUSTOMER SHORT NAME.  *
+*       *                                                      *
+*       * IF THE CALL FAILS, DO NOT STOP THE ACCOUNT OPEN;     *
+*       * FALL BACK TO A DEFAULT SHORT NAME DERIVED FROM THE   *
+*       * CUSTOMER NUMBER SO THE STATEMENT/CYCLE PROCESSING    *
+*       * THAT FOLLOWS STILL HAS SOMETHING TO PRINT, AND LOG   *
+*       * THE FAILURE FOR A LATER CORRECTION.                  *
+*       *                                                      *
+*       ********************************************************
+     CALL 'ME5502M0' USING
+ ++INCLUDE ME5502B9C
+*NAMI ERR-10A
+      Move '9999' TO EL11047-ME5000M0-RTN(1)
+*	 NO-ERRS-OR-WARNS-ME5000M0-RTN(1)  ------  EL11047-ME5000M0-RTN(1) = '0000' THRU  '0999'
+     IF NO-ERRS-OR-WARNS-ME5000M0-RTN(1)
+        MOVE EL14021-CMN-ME-ME5502M0-RTN   TO
+             EL06972-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+     ELSE
+        PERFORM 7180-DEFAULT-SHORT-NAME
+     END-IF
+     .
+
+ 7180-DEFAULT-SHORT-NAME.
+     DISPLAY 'RAMTRACE 7180-DEFAULT-SHORT-NAME'.
+****************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  BUILD A FALLBACK SHORT NAME OF 'CUST' FOLLOWED BY    *
+*       *  THE CUSTOMER NUMBER, SO ACCOUNT OPEN CAN CONTINUE    *
+*       *  EVEN WHEN ME5502M0 CANNOT SUPPLY THE REAL SHORT      *
+*       *  NAME, AND LOG THE FAILURE FOR A LATER CORRECTION     *
+*       *  WITHOUT ABORTING THE TRANSACTION.                    *
+*       *                                                      *
+*       ********************************************************
+
+     STRING 'CUST'
+            EL04398-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+            DELIMITED BY SIZE
+            INTO EL06972-SE1511P-REDEF-V77(ACCT-OCCNBR-GV)
+     PERFORM 7185-LOG-SHORT-NAME-FALLBACK
+     .
+
+ 7185-LOG-SHORT-NAME-FALLBACK.
+     DISPLAY 'RAMTRACE 7185-LOG-SHORT-NAME-FALLBACK'.
+****************************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  RECORD THAT A DEFAULT SHORT NAME WAS SUBSTITUTED FOR *
+*       *  THIS CUSTOMER, WITHOUT INVOKING THE HARD-STOP        *
+*       *  9250-ERROR-CALLING-ME5502M0 PATH USED WHEN THE       *
+*       *  ACCOUNT OPEN IS ACTUALLY ABORTED.  REUSES THE        *
+*       *  CENTRAL CALL-AUDIT LOG FROM 9010-LOG-CALL-AUDIT.      *
+*       *                                                      *
+*       ********************************************************
+
+     MOVE '7175'                  TO GU0086M0-CALL-NO
+     PERFORM 9010-LOG-CALL-AUDIT
+     .
+
+ 9250-ERROR-CALLING-ME5502M0.
