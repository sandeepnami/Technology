@@ -11,7 +11,7 @@ Perfect spec PROG.DEV8.SPEC.LIBRARY(AF0341M0)
  .rc3 on                |-<**********************¢
  |  		  	  @~~~~~~~~~~~~~~¢       		   |
  |              No|  Device Type |                 |
- |    *<**********|  = OB 		 |                 |
+ |    *<**********|  = OB/MB/BR	 |                 |
  |	|			  {~~~~~~~~~~~~~~}                 |
  |  |                   | Yes                      |
  |  |                   |                          |
@@ -62,6 +62,9 @@ Perfect spec PROG.DEV8.SPEC.LIBRARY(AF0341M0)
 :eul.
 ************************************************************************************************************
 *doubt ask sravani spec-AF0316M0
-.rc 5 on                                  
-:li.if EL19804 (&EL19804.) is 'A' or 'OB' 
-.rc 5 off                                 
+.rc 5 on
+:li.if EL19804 (&EL19804.) is 'A' or 'OB' or 'MB' or 'BR'
+* 'MB' (Mobile Banking) and 'BR' (Branch Assisted) added so the AF0001M0
+* gate is not limited to Online Banking ('OB') alone -- 'A' continues to
+* represent the ATM device type already recognised here.
+.rc 5 off
