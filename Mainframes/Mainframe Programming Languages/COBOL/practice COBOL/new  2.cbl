@@ -1,27 +1,74 @@
- 0000-CA416M00-MAINLINE.                                          
-*************************                                         
-                                                                  
-*       ********************************************************  
-*       *                                                      *  
-*       *  CONTROLLING PARAGRAPH FOR MODULE CA416M00.          *  
-*       *  IT PERFORMS THE FOLLOWING FUNCTIONS:                *  
-*       *                                                      *  
-*       *  - PERFORMS INITIAL TASKS (ONCE ONLY)                *  
-*       *                                                      *  
-*       *  - PERFORMS PROCESSING OF INPUT UNTIL THE            *  
-*       *    END OF PROCESSING IS REACHED DUE TO               *  
-*       *    END OF FILE ON FL01940A                           *  
-*       *                                                      *  
-*       *  - PERFORMS FINAL TASKS (ONCE ONLY)                  *  
-*       *                                                      *  
-*       ********************************************************  
-                                                                  
-     PERFORM 1000-INITIALISE.                                     
-                                                                  
-     PERFORM 2000-FL01940A-PROCESSING                             
-         UNTIL END-OF-FL01940A.                                   
-                                                                  
-     PERFORM 6000-FINALISE.                                       
-                                                                  
-     GOBACK.                                                      
-     EJECT                                                        
+ 0000-CA416M00-MAINLINE.
+*************************
+
+*       ********************************************************
+*       *                                                      *
+*       *  CONTROLLING PARAGRAPH FOR MODULE CA416M00.          *
+*       *  IT PERFORMS THE FOLLOWING FUNCTIONS:                *
+*       *                                                      *
+*       *  - PERFORMS INITIAL TASKS (ONCE ONLY), INCLUDING     *
+*       *    REPOSITIONING FL01940A TO THE LAST CHECKPOINT     *
+*       *    IF THIS IS A RESTART RUN                          *
+*       *                                                      *
+*       *  - PERFORMS PROCESSING OF INPUT UNTIL THE            *
+*       *    END OF PROCESSING IS REACHED DUE TO               *
+*       *    END OF FILE ON FL01940A, TAKING A CHECKPOINT      *
+*       *    EVERY CA416-CHKPT-INTERVAL RECORDS SO A RERUN     *
+*       *    CAN RESUME WITHOUT REPROCESSING THE WHOLE FILE    *
+*       *                                                      *
+*       *  - PERFORMS FINAL TASKS (ONCE ONLY)                  *
+*       *                                                      *
+*       ********************************************************
+
+     PERFORM 1000-INITIALISE.
+
+     PERFORM 2000-FL01940A-PROCESSING
+         UNTIL END-OF-FL01940A.
+
+     PERFORM 6000-FINALISE.
+
+     GOBACK.
+     EJECT
+
+ 1050-CHECK-FOR-RESTART.
+*************************
+
+*       ********************************************************
+*       *  CALLED FROM 1000-INITIALISE.  IF THIS RUN WAS       *
+*       *  SUBMITTED WITH THE RESTART INDICATOR SET, READ THE  *
+*       *  LAST CHECKPOINT RECORD WRITTEN TO CA416-CHKPT-FILE  *
+*       *  AND REPOSITION FL01940A TO CA416-CHKPT-KEY BEFORE   *
+*       *  THE MAIN PROCESSING LOOP BEGINS. OTHERWISE START    *
+*       *  FL01940A FROM THE BEGINNING AS NORMAL.              *
+*       ********************************************************
+
+     IF  CA416-RESTART-RUN
+         PERFORM 1060-READ-LAST-CHECKPOINT
+         START FL01940A KEY NOT < CA416-CHKPT-KEY
+             INVALID KEY SET END-OF-FL01940A TO TRUE
+         END-START
+         MOVE CA416-CHKPT-COUNT TO CA416-RECORD-COUNT
+     ELSE
+         MOVE ZERO TO CA416-RECORD-COUNT
+     END-IF.
+
+ 1060-READ-LAST-CHECKPOINT.
+*************************
+
+     CALL 'CA416CKR' USING CA416-CHKPT-PASSAREA.
+
+ 2900-TAKE-CHECKPOINT.
+*************************
+
+*       ********************************************************
+*       *  CALLED FROM 2000-FL01940A-PROCESSING EVERY TIME     *
+*       *  CA416-RECORD-COUNT REACHES CA416-CHKPT-INTERVAL.    *
+*       *  WRITES THE CURRENT FL01940A KEY AND RECORD COUNT TO *
+*       *  CA416-CHKPT-FILE SO A LATER RESTART RUN CAN RESUME  *
+*       *  FROM HERE INSTEAD OF FROM THE START OF THE FILE.    *
+*       ********************************************************
+
+     MOVE FL01940A-KEY      TO CA416-CHKPT-KEY.
+     MOVE CA416-RECORD-COUNT TO CA416-CHKPT-COUNT.
+     CALL 'CA416CKW' USING CA416-CHKPT-PASSAREA.
+     MOVE ZERO TO CA416-RECORD-COUNT.
