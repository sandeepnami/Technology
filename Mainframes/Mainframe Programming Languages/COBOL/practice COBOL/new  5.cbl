@@ -1,15 +1,15 @@
 9900-NBCANCEL-TASK
 
-ISSUE CONSOLE ERROR MESSAGE             
-                                        
-ISSUE PROGRAM CANCELLED CONSOLE MESSAGE 
-                                        
-CANCEL TASK WITH NO DUMP AND RC 0999    
+ISSUE CONSOLE ERROR MESSAGE, NAMING THE PROGRAM AND THE REASON
+ISSUE PROGRAM CANCELLED CONSOLE MESSAGE
+CANCEL TASK WITH NO DUMP AND RETURN CODE 9900-CANCEL-RC,
+    THE RETURN CODE OF THE CONDITION THAT DROVE US HERE
 
-CALL 'NBCONS'               USING NBCONS-PASSAREA.    
+MOVE WS-PROGRAM-ID           TO NBCONS-MSG-PROGRAM-ID.
+MOVE 9900-CANCEL-REASON      TO NBCONS-MSG-REASON.
+CALL 'NBCONS'               USING NBCONS-PASSAREA.
 Set  NBCONS-MESSAGE to PROGRAM-CANCELLED-CONS
-CALL 'NBCONS'               USING NBCONS-PASSAREA.    
-Set  NBCANCEL-RETCODE to 0999
+CALL 'NBCONS'               USING NBCONS-PASSAREA.
+Set  NBCANCEL-RETCODE to 9900-CANCEL-RC
 Set NBCANCEL-TYPE to 'D'
-CALL 'NBCANCEL'             USING NBCANCEL-PASSAREA.  
-                                                      
+CALL 'NBCANCEL'             USING NBCANCEL-PASSAREA.
