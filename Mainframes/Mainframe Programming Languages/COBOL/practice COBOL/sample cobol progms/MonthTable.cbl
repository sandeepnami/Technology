@@ -2,8 +2,8 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  MonthTable.
 AUTHOR.  Michael Coughlan.
-* This program counts the number of students born in each month and 
-* displays the result.
+* This program counts the number of students born in each month and
+* displays the result, broken down by course and by gender.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -49,7 +49,55 @@ WORKING-STORAGE SECTION.
    02 PrnMonth          PIC X(9).
    02 FILLER            PIC X(4) VALUE SPACES.
    02 PrnStudentCount   PIC ZZ9.
- 
+
+* Students whose birth month is outside the valid 01-12 range are
+* skipped from every count and reported once at the end, rather than
+* corrupting a table subscript.
+01 InvalidMonthCount    PIC 999 VALUE ZERO.
+
+* Course-by-month breakdown.  The course list is not known in advance,
+* so it is built as the file is read, the same way as any other
+* dynamically-discovered table in this shop.
+01 MaxCourses           PIC 99 VALUE 20.
+01 CourseCount          PIC 99 VALUE ZERO.
+01 CourseTable.
+   02 CourseEntry OCCURS 1 TO 20 TIMES DEPENDING ON CourseCount
+                   INDEXED BY CourseIdx.
+      03 CourseEntryCode     PIC X(4).
+      03 CourseMonthCount OCCURS 12 TIMES PIC 999 VALUE ZERO.
+
+01 CourseIdxSave        PIC 99.
+01 CourseFound          PIC X VALUE 'N'.
+   88 CourseWasFound    VALUE 'Y'.
+01 CourseTableFull      PIC X VALUE 'N'.
+   88 CourseTableIsFull VALUE 'Y'.
+
+01 CourseHeadingLine    PIC X(30)
+     VALUE "----- STUDENTS BY COURSE -----".
+01 CourseSubHeadingLine PIC X(19) VALUE " Month    StudCount".
+01 CourseNameLine.
+   02 FILLER            PIC X(7) VALUE "Course ".
+   02 PrnCourseCode     PIC X(4).
+
+* Month-by-gender cross tab.
+01 GenderMonthTable.
+   02 GenderMonthEntry OCCURS 12 TIMES.
+      03 GM-MaleCount   PIC 999 VALUE ZERO.
+      03 GM-FemaleCount PIC 999 VALUE ZERO.
+      03 GM-OtherCount  PIC 999 VALUE ZERO.
+
+01 GenderHeadingLine    PIC X(37)
+     VALUE " Month    Male    Female    Other".
+
+01 GenderDisplayLine.
+   02 GD-PrnMonth       PIC X(9).
+   02 FILLER            PIC X(4) VALUE SPACES.
+   02 GD-PrnMale        PIC ZZ9.
+   02 FILLER            PIC X(4) VALUE SPACES.
+   02 GD-PrnFemale      PIC ZZ9.
+   02 FILLER            PIC X(4) VALUE SPACES.
+   02 GD-PrnOther       PIC ZZ9.
+
 
 PROCEDURE DIVISION.
 Begin.
@@ -58,7 +106,7 @@ Begin.
       AT END SET EndOfStudentFile TO TRUE
    END-READ
    PERFORM UNTIL EndOfStudentFile
-      ADD 1 TO MonthCount(MOBirth)
+      PERFORM ProcessStudent
       READ StudentFile
          AT END SET EndOfStudentFile TO TRUE
       END-READ
@@ -69,7 +117,93 @@ Begin.
       MOVE Month(MonthIdx) TO PrnMonth
       MOVE MonthCount(MonthIdx) TO PrnStudentCount
       DISPLAY DisplayLine
-   END-PERFORM.
+   END-PERFORM
+
+   PERFORM DisplayCourseBreakdown
+   PERFORM DisplayGenderBreakdown
+
+   IF InvalidMonthCount > ZERO
+      DISPLAY "STUDENTS SKIPPED - INVALID BIRTH MONTH: "
+         InvalidMonthCount
+   END-IF
 
    CLOSE StudentFile
    STOP RUN.
+
+* Validate the birth month before it is ever used to subscript any of
+* the month tables.  A bad month leaves this student out of every
+* count instead of corrupting an unrelated table entry.
+ProcessStudent.
+   IF MOBirth < 1 OR MOBirth > 12
+      ADD 1 TO InvalidMonthCount
+   ELSE
+      ADD 1 TO MonthCount(MOBirth)
+      PERFORM AccumulateCourseCount
+      PERFORM AccumulateGenderCount
+   END-IF.
+
+AccumulateCourseCount.
+   MOVE 'N' TO CourseTableFull
+   PERFORM FindCourseEntry
+   IF NOT CourseWasFound
+      PERFORM AddCourseEntry
+   END-IF
+* A course dropped because the table is full is left out of the
+* course counts entirely, the same way ProcessStudent leaves out a
+* student with an invalid birth month, instead of being folded into
+* whatever course happens to occupy slot 1.
+   IF NOT CourseTableIsFull
+      ADD 1 TO CourseMonthCount(CourseIdxSave, MOBirth)
+   END-IF.
+
+FindCourseEntry.
+   MOVE 'N' TO CourseFound
+   PERFORM VARYING CourseIdx FROM 1 BY 1 UNTIL CourseIdx > CourseCount
+      IF CourseEntryCode(CourseIdx) = CourseCode
+         MOVE 'Y' TO CourseFound
+         MOVE CourseIdx TO CourseIdxSave
+      END-IF
+   END-PERFORM.
+
+AddCourseEntry.
+   IF CourseCount < MaxCourses
+      ADD 1 TO CourseCount
+      MOVE CourseCount TO CourseIdxSave
+      MOVE CourseCode TO CourseEntryCode(CourseIdxSave)
+   ELSE
+      DISPLAY "COURSE TABLE FULL - IGNORING COURSE " CourseCode
+      SET CourseTableIsFull TO TRUE
+   END-IF.
+
+AccumulateGenderCount.
+   EVALUATE Gender
+      WHEN 'M'
+         ADD 1 TO GM-MaleCount(MOBirth)
+      WHEN 'F'
+         ADD 1 TO GM-FemaleCount(MOBirth)
+      WHEN OTHER
+         ADD 1 TO GM-OtherCount(MOBirth)
+   END-EVALUATE.
+
+DisplayCourseBreakdown.
+   DISPLAY CourseHeadingLine
+   PERFORM VARYING CourseIdx FROM 1 BY 1 UNTIL CourseIdx > CourseCount
+      MOVE CourseEntryCode(CourseIdx) TO PrnCourseCode
+      DISPLAY CourseNameLine
+      DISPLAY CourseSubHeadingLine
+      PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+         MOVE Month(MonthIdx) TO PrnMonth
+         MOVE CourseMonthCount(CourseIdx, MonthIdx) TO PrnStudentCount
+         DISPLAY DisplayLine
+      END-PERFORM
+   END-PERFORM.
+
+DisplayGenderBreakdown.
+   DISPLAY GenderHeadingLine
+   PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+      MOVE Month(MonthIdx) TO GD-PrnMonth
+      MOVE GM-MaleCount(MonthIdx) TO GD-PrnMale
+      MOVE GM-FemaleCount(MonthIdx) TO GD-PrnFemale
+      MOVE GM-OtherCount(MonthIdx) TO GD-PrnOther
+      DISPLAY GenderDisplayLine
+   END-PERFORM.
