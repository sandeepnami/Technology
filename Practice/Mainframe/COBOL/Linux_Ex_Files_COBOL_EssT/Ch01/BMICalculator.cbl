@@ -6,21 +6,31 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
+           01 HEIGHT_UNIT PIC X.
+           01 HEIGHT_CM PIC 999.
            01 HEIGHT_INCHES PIC 999.
            01 WEIGHT_KG PIC 9999.
            01 WEIGHT_POUND PIC 9999.
            01 BMI    PIC 99V99.
-         
-       PROCEDURE DIVISION. 
+
+       PROCEDURE DIVISION.
            0100-START-HERE.
-               DISPLAY "Enter your height in inches: ".
-               ACCEPT HEIGHT_INCHES.
+               DISPLAY "Enter height unit, I=inches or C=centimeters: ".
+               ACCEPT HEIGHT_UNIT.
+               IF HEIGHT_UNIT = "C" OR "c"
+                  DISPLAY "Enter your height in centimeters: "
+                  ACCEPT HEIGHT_CM
+                  COMPUTE HEIGHT_INCHES = HEIGHT_CM / 2.54
+               ELSE
+                  DISPLAY "Enter your height in inches: "
+                  ACCEPT HEIGHT_INCHES
+               END-IF.
                DISPLAY "Enter your weight in KG: ".
                ACCEPT WEIGHT_KG.
                COMPUTE WEIGHT_POUND = WEIGHT_KG * 2.205
                COMPUTE BMI = WEIGHT_POUND * 703/
                                    (HEIGHT_INCHES*HEIGHT_INCHES).
                DISPLAY "Your BMI is: ", BMI, "%".
-               
+
        STOP RUN.
        END PROGRAM BMICALCULATOR.
