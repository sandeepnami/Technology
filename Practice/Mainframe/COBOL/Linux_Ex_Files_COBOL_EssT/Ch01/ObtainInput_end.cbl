@@ -7,11 +7,19 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NAME PIC A(20).
-     
-       PROCEDURE DIVISION. 
+       01 CONFIRM-ANSWER PIC X.
+           88 NAME-CONFIRMED VALUE 'Y' 'y'.
+
+       PROCEDURE DIVISION.
            0100-START-HERE.
-               DISPLAY "Please enter your name: ".
-               ACCEPT NAME.
+               PERFORM 0200-OBTAIN-NAME UNTIL NAME-CONFIRMED.
                DISPLAY "It is nice to meet you, ", NAME.
        STOP RUN.
+
+           0200-OBTAIN-NAME.
+               DISPLAY "Please enter your name: ".
+               ACCEPT NAME.
+               DISPLAY "You entered ", NAME, " - is that correct?".
+               DISPLAY "Enter Y or N: ".
+               ACCEPT CONFIRM-ANSWER.
        END PROGRAM OBTAININPUT.
