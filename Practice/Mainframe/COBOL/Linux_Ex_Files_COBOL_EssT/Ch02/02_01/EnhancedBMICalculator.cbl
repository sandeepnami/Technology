@@ -27,8 +27,11 @@
         01 PRINT-LINE        PIC X(132).
 
         WORKING-STORAGE SECTION.
-           01 WS. 
+           01 WS.
              05 WS-BMI           PIC 99V99.
+             05 WS-BMI-TOTAL     PIC 9(7)V99 VALUE ZEROES.
+             05 WS-RECORD-COUNT  PIC 9(5)    VALUE ZEROES.
+             05 WS-AVERAGE-BMI   PIC 999.99  VALUE ZEROES.
 
         01  HEADING-LINE.
             05 FILLER            PIC X(5) VALUE SPACES.
@@ -36,7 +39,8 @@
             05 FILLER            PIC X(22) VALUE 'HEIGHT IN INCHES'.
             05 FILLER            PIC X(30) VALUE 'WEIGHT IN POUNDS'.
             05 FILLER            PIC X(12) VALUE 'BMI'.
-            05 FILLER            PIC X(22) VALUE SPACES.
+            05 FILLER            PIC X(10) VALUE 'CATEGORY'.
+            05 FILLER            PIC X(12) VALUE SPACES.
 
         01  DETAIL-LINE.
             05 FILLER           PIC X(5)  VALUE SPACES.
@@ -48,7 +52,15 @@
             05 FILLER           PIC X(10)  VALUE SPACES.
             05 DET-BMI          PIC 999.99.
             05 FILLER           PIC X VALUE '%'.
-         
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 DET-CATEGORY     PIC X(15).
+
+        01  TRAILER-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(20) VALUE 'AVERAGE BMI:'.
+            05 TRL-AVERAGE-BMI  PIC ZZ9.99.
+            05 FILLER           PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.  
                
        0050-OPEN-FILE.
@@ -64,20 +76,36 @@
            READ BMI-FILE
                 AT END SET ENDOFBMI TO TRUE
                 END-READ.
-           PERFORM 0200-CALCULATE-BMI UNTIL ENDOFBMI. 
+           PERFORM 0200-CALCULATE-BMI UNTIL ENDOFBMI.
+           PERFORM 0340-WRITE-AVERAGE-LINE.
 
         0200-CALCULATE-BMI.
-            COMPUTE WS-BMI = WEIGHT * 703 / (HEIGHT-INCHES * 
+            COMPUTE WS-BMI = WEIGHT * 703 / (HEIGHT-INCHES *
              HEIGHT-INCHES).
             MOVE PERSON-NAME TO DET-NAME.
             MOVE HEIGHT-INCHES TO DET-HEIGHT.
             MOVE WEIGHT TO DET-WEIGHT.
             MOVE WS-BMI TO DET-BMI.
+            PERFORM 0210-DETERMINE-CATEGORY.
             PERFORM 0320-WRITE-DETAIL-LINE.
+            PERFORM 0330-ACCUMULATE-TOTALS.
             READ BMI-FILE
                AT END SET ENDOFBMI TO TRUE
             END-READ.
 
+      *    Standard adult BMI categories from the CDC/WHO chart.
+        0210-DETERMINE-CATEGORY.
+            EVALUATE TRUE
+               WHEN WS-BMI < 18.5
+                  MOVE 'UNDERWEIGHT' TO DET-CATEGORY
+               WHEN WS-BMI < 25.0
+                  MOVE 'NORMAL' TO DET-CATEGORY
+               WHEN WS-BMI < 30.0
+                  MOVE 'OVERWEIGHT' TO DET-CATEGORY
+               WHEN OTHER
+                  MOVE 'OBESE' TO DET-CATEGORY
+            END-EVALUATE.
+
         0300-WRITE-HEADING-LINE.
             MOVE HEADING-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
@@ -88,6 +116,19 @@
             MOVE DETAIL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+        0330-ACCUMULATE-TOTALS.
+            ADD WS-BMI TO WS-BMI-TOTAL.
+            ADD 1 TO WS-RECORD-COUNT.
+
+        0340-WRITE-AVERAGE-LINE.
+            IF WS-RECORD-COUNT > ZERO
+               COMPUTE WS-AVERAGE-BMI = WS-BMI-TOTAL / WS-RECORD-COUNT
+               MOVE WS-AVERAGE-BMI TO TRL-AVERAGE-BMI
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+               MOVE TRAILER-LINE TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING 1 LINE
+            END-IF.
 
         0400-STOP-RUN.
            CLOSE BMI-FILE.
