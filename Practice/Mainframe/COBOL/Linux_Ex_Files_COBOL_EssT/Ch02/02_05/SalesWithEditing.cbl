@@ -16,6 +16,9 @@
             SELECT SALESFILE ASSIGN TO "SALES.DAT"
               ORGANIZATION IS LINE SEQUENTIAL.
             SELECT PRINT-FILE ASSIGN TO "EDITEDSALESREPORT.DAT".
+            SELECT OPTIONAL AS-OF-DATE-FILE ASSIGN TO "SALESASOF.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AS-OF-DATE-FILE-STATUS.
 
 
        DATA DIVISION.
@@ -36,6 +39,13 @@
 
         01  PRINT-LINE              PIC X(132).
 
+        FD  AS-OF-DATE-FILE.
+        01  AS-OF-DATE-RECORD.
+            05 AS-OF-YEAR            PIC 9(04).
+            05 AS-OF-MONTH           PIC 9(02).
+            05 AS-OF-DAY             PIC 9(02).
+            05 FILLER                PIC X(69).
+
         WORKING-STORAGE SECTION.
         01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -48,6 +58,8 @@
                10  WS-CURRENT-SECOND       PIC 9(02).
                10  WS-CURRENT-MILLISECONDS PIC 9(02).
 
+        01  WS-AS-OF-DATE-FILE-STATUS  PIC XX.
+
         01   WS-FIELDS. 
              05 WS-TOTAL-SALES        PIC 9(10).
          
@@ -57,6 +69,19 @@
              05 WS-NORTH           PIC 9(7) VALUE ZEROES.
              05 WS-SOUTH           PIC 9(7) VALUE ZEROES.
 
+        01   WS-GENDER-SALES.
+             05 WS-MALE-SALES      PIC 9(10) VALUE ZEROES.
+             05 WS-FEMALE-SALES    PIC 9(10) VALUE ZEROES.
+             05 WS-OTHER-SALES     PIC 9(10) VALUE ZEROES.
+
+        01  GENDER-SUMMARY-HEADING PIC X(30)
+              VALUE '----- SALES BY GENDER -----'.
+
+        01  GENDER-SUMMARY-LINE.
+            05 GS-GENDER-NAME       PIC X(10).
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GS-GENDER-TOTAL      PIC $$$,$$$,$$9.
+
         01  HEADING-LINE.
             05 FILLER              PIC X(5) VALUE SPACES.
             05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
@@ -119,21 +144,35 @@
             MOVE REGION TO DET-REGION
             MOVE YEARLYSALES TO DET-YEARLYSALES
             PERFORM 0120-WRITE-DETAIL-LINE
+            PERFORM 0155-ACCUMULATE-GENDER-SALES
 
             READ SALESFILE
             AT END SET ENDOFSALES TO TRUE
             END-READ
            END-PERFORM.
            PERFORM 0130-WRITE-TOTAL-LINE.
+           PERFORM 0165-WRITE-GENDER-SUMMARY.
 
 
 
         0110-WRITE-HEADING-LINE.
       *************************************************************
-      *     The following move commands get the current date for  *
-      *     the report header.                                    *
+      *     The report normally runs as of today, but a site can   *
+      *     drop a SALESASOF.DAT control record ahead of the run   *
+      *     to report as of an earlier period instead.             *
       *************************************************************
             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+            OPEN INPUT AS-OF-DATE-FILE.
+            IF WS-AS-OF-DATE-FILE-STATUS = '00'
+               READ AS-OF-DATE-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                     MOVE AS-OF-YEAR TO WS-CURRENT-YEAR
+                     MOVE AS-OF-MONTH TO WS-CURRENT-MONTH
+                     MOVE AS-OF-DAY TO WS-CURRENT-DAY
+               END-READ
+               CLOSE AS-OF-DATE-FILE
+            END-IF.
             MOVE WS-CURRENT-MONTH TO HEAD-MONTH.
             MOVE WS-CURRENT-DAY TO HEAD-DAY.
             MOVE WS-CURRENT-YEAR TO HEAD-YEAR.
@@ -151,6 +190,34 @@
             MOVE TOTAL-LINE TO PRINT-LINE.
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
+        0155-ACCUMULATE-GENDER-SALES.
+            EVALUATE GENDER
+               WHEN 'M'
+                  ADD YEARLYSALES TO WS-MALE-SALES
+               WHEN 'F'
+                  ADD YEARLYSALES TO WS-FEMALE-SALES
+               WHEN OTHER
+                  ADD YEARLYSALES TO WS-OTHER-SALES
+            END-EVALUATE.
+
+        0165-WRITE-GENDER-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+            MOVE GENDER-SUMMARY-HEADING TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'MALE' TO GS-GENDER-NAME.
+            MOVE WS-MALE-SALES TO GS-GENDER-TOTAL.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'FEMALE' TO GS-GENDER-NAME.
+            MOVE WS-FEMALE-SALES TO GS-GENDER-TOTAL.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'OTHER' TO GS-GENDER-NAME.
+            MOVE WS-OTHER-SALES TO GS-GENDER-TOTAL.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+
         0200-STOP-RUN.
            CLOSE SALESFILE.
            CLOSE PRINT-FILE.
