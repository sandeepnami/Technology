@@ -41,20 +41,51 @@
         FD COMMISSION-REPORT.
 
         01  COMM-PRINT-LINE        PIC X(132).
-        
+
         WORKING-STORAGE SECTION.
         01  WS-FIELDS.
             05 WS-TOTAL-SALES      PIC 9(10) COMP-3 VALUE ZEROES.
-            05 WS-COMMISSION-RATE  PIC V99   VALUE .05.
+            05 WS-COMMISSION-RATE  PIC V99.
             05 WS-COMMISSION-AMT   PIC 9(8)  COMP-3.
             05 WS-TOTAL-COMMISSION PIC 9(10) COMP-3.
 
+      ***************************************************************
+      *  COMMISSION-TIER-TABLE HOLDS THE MINIMUM YEARLY SALES AMOUNT *
+      *  AND THE RATE THAT APPLIES ONCE SALES REACH THAT AMOUNT.     *
+      *  0140-DETERMINE-COMMISSION-RATE SCANS IT LOW TO HIGH SO THE  *
+      *  HIGHEST TIER THE SALESPERSON QUALIFIES FOR IS THE ONE USED. *
+      ***************************************************************
+        01  COMMISSION-TIER-DATA.
+            05 FILLER.
+               10 FILLER           PIC 9(7) VALUE 0000000.
+               10 FILLER           PIC V99  VALUE .03.
+            05 FILLER.
+               10 FILLER           PIC 9(7) VALUE 0050000.
+               10 FILLER           PIC V99  VALUE .05.
+            05 FILLER.
+               10 FILLER           PIC 9(7) VALUE 0100000.
+               10 FILLER           PIC V99  VALUE .07.
+        01  COMMISSION-TIER-TABLE REDEFINES COMMISSION-TIER-DATA.
+            05 COMMISSION-TIER OCCURS 3 TIMES INDEXED BY TIER-IDX.
+               10 TIER-MIN-SALES   PIC 9(7).
+               10 TIER-RATE        PIC V99.
+
         01  WS-REGION-SALES.
             05 WS-EAST             PIC 9(7) VALUE ZEROES.
             05 WS-WEST             PIC 9(7) VALUE ZEROES.
             05 WS-NORTH            PIC 9(7) VALUE ZEROES.
             05 WS-SOUTH            PIC 9(7) VALUE ZEROES.
 
+        01  WS-GENDER-SALES.
+            05 WS-MALE-SALES       PIC 9(10) VALUE ZEROES.
+            05 WS-FEMALE-SALES     PIC 9(10) VALUE ZEROES.
+            05 WS-OTHER-SALES      PIC 9(10) VALUE ZEROES.
+
+        01  WS-GENDER-COMMISSION.
+            05 WS-MALE-COMMISSION    PIC 9(10) COMP-3 VALUE ZEROES.
+            05 WS-FEMALE-COMMISSION  PIC 9(10) COMP-3 VALUE ZEROES.
+            05 WS-OTHER-COMMISSION   PIC 9(10) COMP-3 VALUE ZEROES.
+
         01  HEADING-LINE.
             05 FILLER              PIC X(5)  VALUE SPACES.
             05 FILLER              PIC X(16) VALUE 'SALESPERSON NAME'.
@@ -125,13 +156,32 @@
             05 FILLER              PIC X     VALUE '%'.
             05 FILLER              PIC X(13) VALUE SPACES.
             05 COMM-AMOUNT         PIC $$,$$$,$$$.
-            
+
         01  COMM-TOTAL-LINE.
             05 FILLER               PIC X(32)  VALUE SPACES.
-            05 FILLER               PIC X(20)  VALUE 
-              "Total Commissions: ". 
+            05 FILLER               PIC X(20)  VALUE
+              "Total Commissions: ".
             05 TOTAL-COMMISSION     PIC $$$,$$$,$$$.
             05 FILLER               PIC X(73)  VALUE SPACES.
+
+        01  REGION-SUMMARY-HEADING PIC X(30)
+              VALUE '----- SALES BY REGION -----'.
+
+        01  REGION-SUMMARY-LINE.
+            05 RS-REGION-NAME       PIC X(10).
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 RS-REGION-TOTAL      PIC $$$,$$$,$$9.
+
+        01  GENDER-SUMMARY-HEADING PIC X(30)
+              VALUE '----- SALES BY GENDER -----'.
+
+        01  GENDER-SUMMARY-LINE.
+            05 GS-GENDER-NAME       PIC X(10).
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GS-GENDER-TOTAL      PIC $$$,$$$,$$9.
+            05 FILLER               PIC X(5)  VALUE SPACES.
+            05 GS-GENDER-COMMISSION PIC $$$,$$$,$$9.
+
         PROCEDURE DIVISION.
 
         0050-OPEN-FILE.
@@ -152,15 +202,18 @@
             MOVE REGION TO DET-REGION
             MOVE YEARLYSALES TO DET-YEARLYSALES
             PERFORM 0120-WRITE-DETAIL-LINE
-            
+
+            PERFORM 0140-DETERMINE-COMMISSION-RATE
             COMPUTE WS-COMMISSION-AMT = WS-COMMISSION-RATE *
               YEARLYSALES
-            ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSION 
+            ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSION
             MOVE FIRSTNAME TO COMM-FIRSTNAME
             MOVE LASTNAME TO COMM-LASTNAME
             MOVE WS-COMMISSION-RATE TO COMM-RATE
-            MOVE WS-COMMISSION-AMT TO COMM-AMOUNT        
+            MOVE WS-COMMISSION-AMT TO COMM-AMOUNT
             PERFORM 0125-WRITE-COMMISSION-LINE
+            PERFORM 0150-ACCUMULATE-REGION-SALES
+            PERFORM 0155-ACCUMULATE-GENDER-SALES
 
             READ SALESFILE
             AT END SET ENDOFSALES TO TRUE
@@ -168,6 +221,8 @@
            END-PERFORM.
            PERFORM 0130-WRITE-TOTAL-LINE.
            PERFORM 0135-WRITE-COMM-TOTAL-LINE.
+           PERFORM 0160-WRITE-REGION-SUMMARY.
+           PERFORM 0165-WRITE-GENDER-SUMMARY.
 
         0110-WRITE-HEADING-LINE.
             MOVE HEADING-LINE TO PRINT-LINE.
@@ -196,10 +251,91 @@
             WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
 
         0135-WRITE-COMM-TOTAL-LINE.
-            MOVE WS-TOTAL-COMMISSION TO TOTAL-COMMISSION.   
+            MOVE WS-TOTAL-COMMISSION TO TOTAL-COMMISSION.
             MOVE COMM-TOTAL-LINE TO COMM-PRINT-LINE.
             WRITE COMM-PRINT-LINE AFTER ADVANCING 2 LINES.
 
+      ***************************************************************
+      *  THE TABLE IS IN ASCENDING ORDER OF TIER-MIN-SALES, SO       *
+      *  SCANNING FORWARD AND KEEPING THE LAST QUALIFYING TIER'S     *
+      *  RATE LEAVES THE HIGHEST TIER THIS SALESPERSON REACHED.      *
+      ***************************************************************
+        0140-DETERMINE-COMMISSION-RATE.
+            PERFORM VARYING TIER-IDX FROM 1 BY 1
+               UNTIL TIER-IDX > 3
+               IF YEARLYSALES >= TIER-MIN-SALES(TIER-IDX)
+                  MOVE TIER-RATE(TIER-IDX) TO WS-COMMISSION-RATE
+               END-IF
+            END-PERFORM.
+
+        0150-ACCUMULATE-REGION-SALES.
+            EVALUATE REGION
+               WHEN 'EAST'
+                  ADD YEARLYSALES TO WS-EAST
+               WHEN 'WEST'
+                  ADD YEARLYSALES TO WS-WEST
+               WHEN 'NORTH'
+                  ADD YEARLYSALES TO WS-NORTH
+               WHEN 'SOUTH'
+                  ADD YEARLYSALES TO WS-SOUTH
+            END-EVALUATE.
+
+        0155-ACCUMULATE-GENDER-SALES.
+            EVALUATE GENDER
+               WHEN 'M'
+                  ADD YEARLYSALES TO WS-MALE-SALES
+                  ADD WS-COMMISSION-AMT TO WS-MALE-COMMISSION
+               WHEN 'F'
+                  ADD YEARLYSALES TO WS-FEMALE-SALES
+                  ADD WS-COMMISSION-AMT TO WS-FEMALE-COMMISSION
+               WHEN OTHER
+                  ADD YEARLYSALES TO WS-OTHER-SALES
+                  ADD WS-COMMISSION-AMT TO WS-OTHER-COMMISSION
+            END-EVALUATE.
+
+        0160-WRITE-REGION-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+            MOVE REGION-SUMMARY-HEADING TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'EAST' TO RS-REGION-NAME.
+            MOVE WS-EAST TO RS-REGION-TOTAL.
+            WRITE PRINT-LINE FROM REGION-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'WEST' TO RS-REGION-NAME.
+            MOVE WS-WEST TO RS-REGION-TOTAL.
+            WRITE PRINT-LINE FROM REGION-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'NORTH' TO RS-REGION-NAME.
+            MOVE WS-NORTH TO RS-REGION-TOTAL.
+            WRITE PRINT-LINE FROM REGION-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'SOUTH' TO RS-REGION-NAME.
+            MOVE WS-SOUTH TO RS-REGION-TOTAL.
+            WRITE PRINT-LINE FROM REGION-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+
+        0165-WRITE-GENDER-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+            MOVE GENDER-SUMMARY-HEADING TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE 'MALE' TO GS-GENDER-NAME.
+            MOVE WS-MALE-SALES TO GS-GENDER-TOTAL.
+            MOVE WS-MALE-COMMISSION TO GS-GENDER-COMMISSION.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'FEMALE' TO GS-GENDER-NAME.
+            MOVE WS-FEMALE-SALES TO GS-GENDER-TOTAL.
+            MOVE WS-FEMALE-COMMISSION TO GS-GENDER-COMMISSION.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE 'OTHER' TO GS-GENDER-NAME.
+            MOVE WS-OTHER-SALES TO GS-GENDER-TOTAL.
+            MOVE WS-OTHER-COMMISSION TO GS-GENDER-COMMISSION.
+            WRITE PRINT-LINE FROM GENDER-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
+
         0200-STOP-RUN.
            CLOSE SALESFILE.
            CLOSE PRINT-FILE, COMMISSION-REPORT.
