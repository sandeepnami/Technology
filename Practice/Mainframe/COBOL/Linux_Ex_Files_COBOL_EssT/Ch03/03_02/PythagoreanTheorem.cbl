@@ -21,12 +21,27 @@
 		     05 WS-A PIC 999.
              05 WS-B PIC 999.
              05 WS-C PIC 999.99.
+             05 WS-HYPOTENUSE PIC 999V99.
+             05 WS-MISSING-LEG PIC 999.99.
+
+        01   WS-MENU-CHOICE PIC X.
 
 	   PROCEDURE DIVISION.
-						   
+
 		0100-START.
 
-		  PERFORM 0200-FIND-LENGTH-OF-C.
+		  DISPLAY "1 = Find hypotenuse C from sides A and B".
+		  DISPLAY "2 = Find a missing leg from hypotenuse C ".
+		  DISPLAY "    and the other leg".
+		  DISPLAY "Enter your choice: ".
+		  ACCEPT WS-MENU-CHOICE.
+
+		  EVALUATE WS-MENU-CHOICE
+		     WHEN "2"
+		        PERFORM 0300-FIND-MISSING-LEG
+		     WHEN OTHER
+		        PERFORM 0200-FIND-LENGTH-OF-C
+		  END-EVALUATE.
 
 		  STOP RUN.
 
@@ -36,7 +51,17 @@
 		  ACCEPT WS-A.
 		  DISPLAY "Enter the length of side B: ".
 		  ACCEPT WS-B.
-          COMPUTE WS-C = (WS-A * WS-A + WS-B * WS-B)**.5.	  
+          COMPUTE WS-C = (WS-A * WS-A + WS-B * WS-B)**.5.
           DISPLAY "The length of side C is: " WS-C.
 
+        0300-FIND-MISSING-LEG.
+
+		  DISPLAY "Enter the length of the hypotenuse C: ".
+		  ACCEPT WS-HYPOTENUSE.
+		  DISPLAY "Enter the length of the known leg: ".
+		  ACCEPT WS-A.
+          COMPUTE WS-MISSING-LEG =
+             (WS-HYPOTENUSE * WS-HYPOTENUSE - WS-A * WS-A)**.5.
+          DISPLAY "The length of the missing leg is: " WS-MISSING-LEG.
+
         END PROGRAM PYTHAGOREANTHEOREM.
