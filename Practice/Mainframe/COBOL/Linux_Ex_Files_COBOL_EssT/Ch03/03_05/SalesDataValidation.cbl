@@ -3,29 +3,35 @@
        AUTHOR.     PEGGY FISHER.
       ***************************************************************
       *  This program reads a file containing sales person yearly   *
-      *   sales information. It validates all the information and   * 
+      *   sales information. It validates all the information and   *
       *   prints an error report for any invalid records. It also   *
       *   creates a new sales file with only valid records          *
       ***************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER. 
+       SOURCE-COMPUTER.
        OBJECT-COMPUTER.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT SALESFILE ASSIGN TO "INVALIDSALES.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT NEWSALESFILE ASSIGN TO "NEWSALESFILE.DAT" 
+            SELECT NEWSALESFILE ASSIGN TO "NEWSALESFILE.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
             SELECT ERROR-REPORT ASSIGN TO "SALESERRORS.DAT".
+            SELECT OPTIONAL PARM-FILE ASSIGN TO "SALESVALPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PARM-FILE-STATUS.
+            SELECT OPTIONAL REGION-FILE ASSIGN TO "VALIDREGN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REGION-FILE-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
-       FD SALESFILE 
-            RECORD CONTAINS 57 CHARACTERS. 
+       FD SALESFILE
+            RECORD CONTAINS 57 CHARACTERS.
 
        01 SALESDETAILS.
             88 ENDOFSALES VALUE HIGH-VALUES.
@@ -38,13 +44,23 @@
             05 GENDER               PIC X.
                 88 VALID-GENDER     VALUES 'M' 'F' 'U'.
 
-        FD NEWSALESFILE 
+        FD NEWSALESFILE
            RECORD CONTAINS 57 CHARACTERS.
         01 VALID-SALES-RECORD       PIC X(57).
 
         FD ERROR-REPORT.
         01  PRINT-LINE        PIC X(132).
-        
+
+        FD PARM-FILE.
+        01  PARM-RECORD.
+            05 PARM-MAX-BAD-RECORDS  PIC 9(5).
+            05 FILLER                PIC X(75).
+
+        FD REGION-FILE.
+        01  REGION-RECORD.
+            05 REGION-RECORD-CODE   PIC X(5).
+            05 FILLER                PIC X(75).
+
         WORKING-STORAGE SECTION.
         01  WS-DATE.
            05  WS-YEAR PIC 99.
@@ -52,26 +68,66 @@
            05  WS-DAY   PIC 99.
 
         01  WS-FIELDS.
-            05 WS-BAD-RECORDS PIC 99999. 
+            05 WS-RECORDS-READ    PIC 9(7) VALUE ZEROES.
+            05 WS-BAD-RECORDS     PIC 9(7) VALUE ZEROES.
+            05 WS-MAX-BAD-RECORDS PIC 9(5) VALUE 00050.
+
+        01  WS-FILE-STATUSES.
+            05 WS-PARM-FILE-STATUS   PIC XX.
+            05 WS-REGION-FILE-STATUS PIC XX.
+
+        01  WS-SWITCHES.
+            05 WS-THRESHOLD-SWITCH   PIC X VALUE 'N'.
+                88 THRESHOLD-ALREADY-REPORTED  VALUE 'Y'.
+            05 WS-REGION-FILE-EOF-SW PIC X VALUE 'N'.
+                88 REGION-FILE-EOF             VALUE 'Y'.
+
+      ***************************************************************
+      *  VALID-REGION-TABLE IS NORMALLY LOADED FROM THE VALIDREGN.DAT*
+      *  REFERENCE FILE SO A NEW SALES REGION CAN BE ADDED WITHOUT A *
+      *  RECOMPILE.  IF THAT FILE IS MISSING OR EMPTY, THE FOUR      *
+      *  REGIONS BELOW ARE USED AS A SAFE DEFAULT.                   *
+      ***************************************************************
+        01  DEFAULT-REGION-TABLE.
+            05 FILLER               PIC X(5) VALUE 'EAST '.
+            05 FILLER               PIC X(5) VALUE 'WEST '.
+            05 FILLER               PIC X(5) VALUE 'NORTH'.
+            05 FILLER               PIC X(5) VALUE 'SOUTH'.
+        01  DEFAULT-REGION-ENTRIES REDEFINES DEFAULT-REGION-TABLE.
+            05 DEFAULT-REGION-CODE  PIC X(5) OCCURS 4 TIMES.
+
+        01  WS-REGION-COUNT         PIC 99 VALUE ZERO.
+        01  VALID-REGION-TABLE.
+            05 VALID-REGION-ENTRY OCCURS 1 TO 20 TIMES
+                  DEPENDING ON WS-REGION-COUNT
+                  INDEXED BY REGION-IDX.
+               10 VALID-REGION-CODE PIC X(5).
 
         01  ERROR-DESCRIPTIONS.
-            05 NON-NUMERIC-EMP-ID PIC X(40) 
-               VALUE 'EMPLOYEE ID WAS NOT NUMERIC'. 
+            05 NON-NUMERIC-EMP-ID PIC X(40)
+               VALUE 'EMPLOYEE ID WAS NOT NUMERIC'.
             05 NON-NUMERIC-SALES  PIC X(40)
                VALUE 'SALES AMOUNT IS INVALID'.
             05 MISSING-LNAME      PIC X(40)
                VALUE 'MISSING LAST NAME'.
-            05 MISSING-FNAME      PIC X(40) 
+            05 MISSING-FNAME      PIC X(40)
                VALUE 'MISSING FIRST NAME'.
-            05 INVALID-NAME       PIC X(40) 
+            05 INVALID-NAME       PIC X(40)
                VALUE 'INVALID NAME'.
             05 INVALID-REGION     PIC X(40)
                VALUE 'INVALID REGION'.
             05 INVALID-GENDER     PIC X(40)
                VALUE 'INVALID GENDER, SHOULD BE M, F, U'.
-        01  VALID-RECORD-SWITCH   PIC X(3). 
+        01  VALID-RECORD-SWITCH   PIC X(3).
             88 VALID-RECORD       VALUE 'YES'.
 
+        01  ERROR-TYPE-COUNTS.
+            05 WS-CNT-NON-NUMERIC-EMP-ID PIC 9(5) VALUE ZEROES.
+            05 WS-CNT-INVALID-NAME       PIC 9(5) VALUE ZEROES.
+            05 WS-CNT-INVALID-REGION     PIC 9(5) VALUE ZEROES.
+            05 WS-CNT-NON-NUMERIC-SALES  PIC 9(5) VALUE ZEROES.
+            05 WS-CNT-INVALID-GENDER     PIC 9(5) VALUE ZEROES.
+
         01  HEADING-LINE.
             05 FILLER              PIC X(2)  VALUE 'ID'.
             05 FILLER              PIC X(6)  VALUE SPACES.
@@ -83,9 +139,9 @@
             05 FILLER              PIC X(2)  VALUE SPACES.
             05 FILLER              PIC X(6)  VALUE 'GENDER'.
             05 FILLER              PIC X(5)  VALUE SPACES.
-            05 FILLER              PIC X(40) VALUE 'ERROR MESSAGE'. 
- 
-        01  HEADING-LINE1. 
+            05 FILLER              PIC X(40) VALUE 'ERROR MESSAGE'.
+
+        01  HEADING-LINE1.
             05 FILLER              PIC X(100) VALUE SPACES.
             05 HEAD-MM             PIC 9(2).
             05 FILLER              PIC X VALUE '/'.
@@ -115,44 +171,116 @@
             05 FILLER               PIC X(5)   VALUE SPACES.
             05 DET-YEARLYSALES      PIC X(12).
             05 FILLER               PIC X(5)   VALUE SPACES.
-            05 DET-GENDER           PIC X. 
+            05 DET-GENDER           PIC X.
             05 FILLER               PIC X(7).
             05 DET-ERROR-MSG        PIC X(40).
 
-       
+        01  SUMMARY-HEADING-LINE.
+            05 FILLER               PIC X(35)
+               VALUE '----- ERROR TYPE SUMMARY -----'.
+
+        01  SUMMARY-DETAIL-LINE.
+            05 SUM-ERROR-DESC        PIC X(40).
+            05 FILLER                PIC X(8)  VALUE SPACES.
+            05 SUM-ERROR-COUNT       PIC ZZZZ9.
+
+        01  CONTROL-TRAILER-RECORD.
+            05 CTL-RECORD-ID         PIC X(9)  VALUE 'TRAILER  '.
+            05 CTL-RECORDS-READ      PIC 9(7).
+            05 CTL-RECORDS-VALID     PIC 9(7).
+            05 CTL-RECORDS-REJECTED  PIC 9(7).
+            05 FILLER                PIC X(27) VALUE SPACES.
+
+
         PROCEDURE DIVISION.
 
         0050-OPEN-FILE.
            OPEN INPUT SALESFILE.
            OPEN OUTPUT NEWSALESFILE, ERROR-REPORT.
-           INITIALIZE WS-DATE WS-BAD-RECORDS.
+           INITIALIZE WS-DATE WS-RECORDS-READ WS-BAD-RECORDS
+                      ERROR-TYPE-COUNTS.
            ACCEPT WS-DATE FROM DATE.
            MOVE WS-MONTH TO HEAD-MM.
            MOVE WS-DAY TO HEAD-DD.
            MOVE WS-YEAR TO HEAD-YY.
+           PERFORM 0060-LOAD-CONTROL-TABLES.
            PERFORM 0090-READ-SALES-RECORD.
-           PERFORM 0110-WRITE-HEADING-LINE. 
+           PERFORM 0110-WRITE-HEADING-LINE.
            PERFORM 0100-PROCESS-RECORDS UNTIL ENDOFSALES.
+           PERFORM 0190-WRITE-ERROR-SUMMARY.
+           PERFORM 0195-WRITE-CONTROL-TRAILER.
            PERFORM 0200-STOP-RUN.
 
+      ***************************************************************
+      *  LOAD THE MAXIMUM-BAD-RECORDS THRESHOLD AND THE VALID REGION *
+      *  TABLE FROM THEIR EXTERNAL CONTROL FILES, IF SUPPLIED.       *
+      ***************************************************************
+        0060-LOAD-CONTROL-TABLES.
+           PERFORM 0061-LOAD-MAX-BAD-RECORDS.
+           PERFORM 0062-LOAD-VALID-REGIONS.
+
+        0061-LOAD-MAX-BAD-RECORDS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-FILE-STATUS = '00'
+              READ PARM-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE PARM-MAX-BAD-RECORDS TO WS-MAX-BAD-RECORDS
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+
+        0062-LOAD-VALID-REGIONS.
+           MOVE ZERO TO WS-REGION-COUNT.
+           MOVE 'N' TO WS-REGION-FILE-EOF-SW.
+           OPEN INPUT REGION-FILE.
+           IF WS-REGION-FILE-STATUS = '00'
+              PERFORM 0063-READ-REGION-RECORD
+              PERFORM 0064-STORE-REGION-RECORD
+                 UNTIL REGION-FILE-EOF OR WS-REGION-COUNT = 20
+              CLOSE REGION-FILE
+           END-IF.
+           IF WS-REGION-COUNT = ZERO
+              PERFORM 0065-LOAD-DEFAULT-REGIONS
+           END-IF.
+
+        0063-READ-REGION-RECORD.
+           READ REGION-FILE
+              AT END SET REGION-FILE-EOF TO TRUE
+           END-READ.
+
+        0064-STORE-REGION-RECORD.
+           ADD 1 TO WS-REGION-COUNT.
+           MOVE REGION-RECORD-CODE TO
+                VALID-REGION-CODE(WS-REGION-COUNT).
+           PERFORM 0063-READ-REGION-RECORD.
+
+        0065-LOAD-DEFAULT-REGIONS.
+           MOVE 4 TO WS-REGION-COUNT.
+           MOVE DEFAULT-REGION-CODE(1) TO VALID-REGION-CODE(1).
+           MOVE DEFAULT-REGION-CODE(2) TO VALID-REGION-CODE(2).
+           MOVE DEFAULT-REGION-CODE(3) TO VALID-REGION-CODE(3).
+           MOVE DEFAULT-REGION-CODE(4) TO VALID-REGION-CODE(4).
+
         0090-READ-SALES-RECORD.
-           READ SALESFILE 
+           READ SALESFILE
               AT END SET ENDOFSALES TO TRUE
               END-READ.
+           IF NOT ENDOFSALES
+              ADD 1 TO WS-RECORDS-READ
+           END-IF.
 
         0100-PROCESS-RECORDS.
            MOVE 'YES' TO VALID-RECORD-SWITCH.
            PERFORM 0150-VALIDATE-SALES.
-           READ SALESFILE
-                AT END SET ENDOFSALES TO TRUE
-                END-READ.
+           PERFORM 0090-READ-SALES-RECORD.
 
         0110-WRITE-HEADING-LINE.
-            WRITE PRINT-LINE FROM HEADING-LINE1 
+            WRITE PRINT-LINE FROM HEADING-LINE1
                AFTER ADVANCING 1 LINE.
             WRITE PRINT-LINE FROM HEADING-LINE
                AFTER ADVANCING 1 LINE.
-            WRITE PRINT-LINE FROM HEADING-LINE2 
+            WRITE PRINT-LINE FROM HEADING-LINE2
                AFTER ADVANCING 1 LINE.
             MOVE SPACES TO PRINT-LINE.
             WRITE PRINT-LINE.
@@ -161,16 +289,20 @@
             PERFORM 0155-PRINT-FILE-INFO.
             PERFORM 0160-VALIDATE-ID THRU 0180-VALIDATE-GENDER.
 
-            IF VALID-RECORD 
+            IF VALID-RECORD
               WRITE VALID-SALES-RECORD FROM SALESDETAILS
-            ELSE 
+            ELSE
               ADD 1 TO WS-BAD-RECORDS
             END-IF.
-            IF WS-BAD-RECORDS > 5 
-               DISPLAY "Too many invalid records"
-               GO TO 0200-STOP-RUN
-            END-IF.   
-            
+      *    THE THRESHOLD IS REPORTED ONCE, AS A WARNING, SO THE FULL
+      *    INPUT FILE IS STILL VALIDATED AND REPORTED ON.
+            IF WS-BAD-RECORDS > WS-MAX-BAD-RECORDS
+               AND NOT THRESHOLD-ALREADY-REPORTED
+               DISPLAY "WARNING: BAD RECORD COUNT HAS EXCEEDED "
+                  "CONFIGURED THRESHOLD OF " WS-MAX-BAD-RECORDS
+               SET THRESHOLD-ALREADY-REPORTED TO TRUE
+            END-IF.
+
         0155-PRINT-FILE-INFO.
             MOVE SALESPERSON-ID TO DET-SALES-ID.
             MOVE SALESPERSON-NAME TO DET-SALESPERSON-NAME.
@@ -179,22 +311,25 @@
             MOVE GENDER TO DET-GENDER.
 
         0160-VALIDATE-ID.
-            IF SALESPERSON-ID NOT NUMERIC THEN 
+            IF SALESPERSON-ID NOT NUMERIC THEN
                MOVE 'NO' TO VALID-RECORD-SWITCH
                MOVE NON-NUMERIC-EMP-ID TO DET-ERROR-MSG
-               WRITE PRINT-LINE FROM DETAIL-LINE AFTER 
+               ADD 1 TO WS-CNT-NON-NUMERIC-EMP-ID
+               WRITE PRINT-LINE FROM DETAIL-LINE AFTER
                   ADVANCING 1 LINE.
 
         0165-VALIDATE-NAME.
-           IF LASTNAME NOT ALPHABETIC 
+           IF LASTNAME NOT ALPHABETIC
               MOVE 'NO' TO VALID-RECORD-SWITCH
               MOVE INVALID-NAME TO DET-ERROR-MSG
+              ADD 1 TO WS-CNT-INVALID-NAME
               WRITE PRINT-LINE FROM DETAIL-LINE AFTER
                  ADVANCING 1 LINE.
 
-           IF FIRSTNAME NOT ALPHABETIC 
+           IF FIRSTNAME NOT ALPHABETIC
               MOVE 'NO' TO VALID-RECORD-SWITCH
               MOVE INVALID-NAME TO DET-ERROR-MSG
+              ADD 1 TO WS-CNT-INVALID-NAME
               WRITE PRINT-LINE FROM DETAIL-LINE AFTER
                  ADVANCING 1 LINE.
 
@@ -202,22 +337,32 @@
             IF REGION NOT ALPHABETIC
                MOVE 'NO' TO VALID-RECORD-SWITCH
                MOVE INVALID-REGION TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-INVALID-REGION
                WRITE PRINT-LINE FROM DETAIL-LINE AFTER
-                  ADVANCING 1 LINE.
-            IF REGION = 'EAST' OR 'WEST' OR 'NORTH' OR 'SOUTH'
-                NEXT SENTENCE
-            ELSE 
-              MOVE 'NO' TO VALID-RECORD-SWITCH
-              MOVE INVALID-REGION TO DET-ERROR-MSG
-              WRITE PRINT-LINE FROM DETAIL-LINE AFTER 
-                 ADVANCING 1 LINE
+                  ADVANCING 1 LINE
+            ELSE
+      *    VALID REGIONS COME FROM VALID-REGION-TABLE (LOADED FROM
+      *    VALIDREGN.DAT AT 0062-LOAD-VALID-REGIONS) SO A NEW REGION
+      *    CAN BE ADDED WITHOUT A RECOMPILE OF THIS PROGRAM.
+               SET REGION-IDX TO 1
+               SEARCH VALID-REGION-ENTRY
+                  AT END
+                     MOVE 'NO' TO VALID-RECORD-SWITCH
+                     MOVE INVALID-REGION TO DET-ERROR-MSG
+                     ADD 1 TO WS-CNT-INVALID-REGION
+                     WRITE PRINT-LINE FROM DETAIL-LINE AFTER
+                        ADVANCING 1 LINE
+                  WHEN VALID-REGION-CODE(REGION-IDX) = REGION
+                     CONTINUE
+               END-SEARCH
             END-IF.
-    
-               
+
+
         0175-VALIDATE-SALES.
-            IF YEARLYSALES NOT NUMERIC 
+            IF YEARLYSALES NOT NUMERIC
                MOVE 'NO' TO VALID-RECORD-SWITCH
                MOVE NON-NUMERIC-SALES TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-NON-NUMERIC-SALES
                WRITE PRINT-LINE FROM DETAIL-LINE AFTER
                   ADVANCING 1 LINE.
 
@@ -225,9 +370,51 @@
             IF NOT VALID-GENDER
                MOVE 'NO' TO VALID-RECORD-SWITCH
                MOVE INVALID-GENDER TO DET-ERROR-MSG
+               ADD 1 TO WS-CNT-INVALID-GENDER
                WRITE PRINT-LINE FROM DETAIL-LINE AFTER
                   ADVANCING 1 LINE.
 
+      ***************************************************************
+      *  WRITE A COUNT-PER-ERROR-TYPE TRAILER SO A SYSTEMIC UPSTREAM *
+      *  PROBLEM SHOWS UP AT A GLANCE, WITHOUT COUNTING DETAIL LINES.*
+      ***************************************************************
+        0190-WRITE-ERROR-SUMMARY.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 2 LINES.
+            MOVE SUMMARY-HEADING-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE AFTER ADVANCING 1 LINE.
+            MOVE NON-NUMERIC-EMP-ID TO SUM-ERROR-DESC.
+            MOVE WS-CNT-NON-NUMERIC-EMP-ID TO SUM-ERROR-COUNT.
+            WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE INVALID-NAME TO SUM-ERROR-DESC.
+            MOVE WS-CNT-INVALID-NAME TO SUM-ERROR-COUNT.
+            WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE INVALID-REGION TO SUM-ERROR-DESC.
+            MOVE WS-CNT-INVALID-REGION TO SUM-ERROR-COUNT.
+            WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE NON-NUMERIC-SALES TO SUM-ERROR-DESC.
+            MOVE WS-CNT-NON-NUMERIC-SALES TO SUM-ERROR-COUNT.
+            WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+            MOVE INVALID-GENDER TO SUM-ERROR-DESC.
+            MOVE WS-CNT-INVALID-GENDER TO SUM-ERROR-COUNT.
+            WRITE PRINT-LINE FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      ***************************************************************
+      *  APPEND A CONTROL RECORD TO NEWSALESFILE.DAT SO DOWNSTREAM   *
+      *  JOBS CAN BALANCE RECORDS READ/VALID/REJECTED AUTOMATICALLY. *
+      ***************************************************************
+        0195-WRITE-CONTROL-TRAILER.
+            MOVE WS-RECORDS-READ TO CTL-RECORDS-READ.
+            COMPUTE CTL-RECORDS-VALID =
+               WS-RECORDS-READ - WS-BAD-RECORDS.
+            MOVE WS-BAD-RECORDS TO CTL-RECORDS-REJECTED.
+            WRITE VALID-SALES-RECORD FROM CONTROL-TRAILER-RECORD.
+
         0200-STOP-RUN.
            CLOSE SALESFILE.
            CLOSE NEWSALESFILE, ERROR-REPORT.
