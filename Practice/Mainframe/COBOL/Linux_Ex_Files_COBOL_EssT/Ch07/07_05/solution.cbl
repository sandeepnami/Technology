@@ -6,7 +6,8 @@
        FILE-CONTROL.
 	   SELECT WEATHERFILE ASSIGN TO "WEATHER2020.DAT"
 		ORGANIZATION IS LINE SEQUENTIAL.
-                       
+       SELECT WEATHERRPT ASSIGN TO "WEATHERRPT.DAT".
+
        DATA DIVISION.
        FILE SECTION.
 	   FD WEATHERFILE.
@@ -16,52 +17,61 @@
            05  NEW-MONTH       PIC 9(2).
 		   05  NEW-DAY         PIC 9(2).
 		   05  NEW-YEAR        PIC 9(4).
-           05  NEW-MEAN-TEMP   PIC 9(2). 
+           05  NEW-MEAN-TEMP   PIC 9(2).
 		   05  NEW-FOG         PIC X(5).
 		   05  NEW-RAIN        PIC X(5).
 		   05  NEW-SNOW        PIC X(5).
 		   05  NEW-HAIL        PIC X(5).
 		   05  NEW-THUNDER     PIC X(5).
 		   05  NEW-TORNADO     PIC X(5).
-		
-   
-       WORKING-STORAGE SECTION.   
+
+       FD WEATHERRPT.
+       01 WRPT-PRINT-LINE     PIC X(132).
+
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
-	       05  FILLER  PIC X(27) VALUE 
+	       05  FILLER  PIC X(27) VALUE
 		       'WORKING STORAGE STARTS HERE'.
 		   05  WS-FOG            PIC 999.
 		   05  WS-RAIN           PIC 999.
 		   05  WS-SNOW           PIC 999.
 		   05  WS-HAIL           PIC 999.
 		   05  WS-THUNDER        PIC 999.
-		   05  WS-TORNADO        PIC 999. 
+		   05  WS-TORNADO        PIC 999.
 		   05  WS-STATION-INPUT  PIC 9(6).
 		   05  USER-RESPONSE     PIC 9.
-			   
+		   05  WS-SEARCH-AGAIN   PIC X VALUE 'Y'.
+		       88  SEARCH-AGAIN  VALUE 'Y' 'y'.
+
 		   05  WEATHER-SUBSCRIPT    PIC 999 VALUE ZEROES.
 		   05  SUBSCRIPT            PIC 999 VALUE ZEROES.
-		   05  WEATHERINFO OCCURS 100 TIMES
+		   05  WS-RECORD-COUNT      PIC 999 VALUE ZEROES.
+      *    THE TABLE CAN HOLD UP TO 500 STATION/DAY RECORDS. IF THE
+      *    INPUT FILE EVER EXCEEDS THAT, 0200-PROCESS-RECORDS STOPS
+      *    LOADING AND WARNS RATHER THAN OVERFLOWING THE SUBSCRIPT.
+		   05  WEATHERINFO OCCURS 500 TIMES
 		       ASCENDING KEY IS TBL-STATION
-			   INDEXED BY TBL-INDEX. 
+			   INDEXED BY TBL-INDEX.
 		        10  TBL-STATION     PIC 9(6).
                 10  TBL-MONTH       PIC 9(2).
 		        10  TBL-DAY         PIC 9(2).
 		        10  TBL-YEAR        PIC 9(4).
-                10  TBL-MEAN-TEMP   PIC 9(2). 
+                10  TBL-MEAN-TEMP   PIC 9(2).
 		        10  TBL-FOG         PIC X(5).
 		        10  TBL-RAIN        PIC X(5).
 		        10  TBL-SNOW        PIC X(5).
 		        10  TBL-HAIL        PIC X(5).
 		        10  TBL-THUNDER     PIC X(5).
 		        10  TBL-TORNADO     PIC X(5).
-					
+
 	     01  WS-REPORT-TITLE.
            05  FILLER     PIC X(20) VALUE SPACES.
-           05  FILLER     PIC X(33) 
-		        VALUE 'WEATHER REPORT'.		   
+           05  FILLER     PIC X(33)
+		        VALUE 'WEATHER REPORT'.
        01  WS-HEADING-LINE.
 	       05  FILLER     PIC X(15) VALUE 'STATION NUMBER'.
-           05  FILLER     PIC X(5)  VALUE 'MONTH'. 
+           05  FILLER     PIC X(5)  VALUE 'MONTH'.
            05  FILLER     PIC X     VALUE '/'.
            05  FILLER     PIC X(4)  VALUE 'DAY'.
 		   05  FILLER     PIC X(7)  VALUE 'FOG'.
@@ -75,10 +85,10 @@
 	       05  FILLER     PIC X(7)  VALUE 'THUNDER'.
 		   05  FILLER     PIC XXX.
 		   05  FILLER     PIC X(7)  VALUE 'TORNADO'.
-		
-	    
+
+
        01  WS-HEADING-LINE2.
-	       05  FILLER     PIC X(15) VALUE 
+	       05  FILLER     PIC X(15) VALUE
 		        '---------------'.
            05  FILLER     PIC X(10) VALUE '--------- '.
 		   05  FILLER     PIC X(7) VALUE '-------'.
@@ -92,7 +102,7 @@
 	       05  FILLER     PIC X(7) VALUE '-------'.
 		   05  FILLER     PIC X(3).
 		   05  FILLER     PIC X(7) VALUE '-------'.
-	
+
 	   01  WS-DETAIL-LINE.
 	       05  WS-DET-STATION     PIC 9(6).
 		   05  FILLER             PIC X(9).
@@ -111,121 +121,266 @@
 		   05  WS-DET-THUNDER     PIC X(7).
 		   05  FILLER             PIC XXX.
 		   05  WS-DET-TORNADO     PIC X(7).
-		   05  FILLER             PIC XXX.		   
+		   05  FILLER             PIC XXX.
+
+       01  STATION-STATS-HEADING PIC X(50) VALUE
+              '----- STATION MEAN TEMPERATURE STATISTICS -----'.
+
+       01  STATION-STATS-COL-HEADING.
+           05  FILLER      PIC X(15) VALUE 'STATION NUMBER'.
+           05  FILLER      PIC X(5)  VALUE 'MIN'.
+           05  FILLER      PIC X(5)  VALUE SPACES.
+           05  FILLER      PIC X(5)  VALUE 'MAX'.
+           05  FILLER      PIC X(5)  VALUE SPACES.
+           05  FILLER      PIC X(7)  VALUE 'AVERAGE'.
+
+       01  STATION-STATS-LINE.
+           05  SS-STATION  PIC 9(6).
+           05  FILLER      PIC X(9)  VALUE SPACES.
+           05  SS-MIN      PIC Z9.
+           05  FILLER      PIC X(5)  VALUE SPACES.
+           05  SS-MAX      PIC Z9.
+           05  FILLER      PIC X(5)  VALUE SPACES.
+           05  SS-AVG      PIC Z9.99.
+
+       01  WS-STATION-STATS-COUNT       PIC 999 VALUE ZERO.
+      *    STATION STATS ARE KEPT IN THIS SEPARATE TABLE, KEYED BY
+      *    STATION NUMBER AND BUILT UP BY VALUE (SEE
+      *    0271-FIND-OR-ADD-STATION-ENTRY) RATHER THAN BY A CONTROL
+      *    BREAK OVER WEATHERINFO, SO 0270-COMPUTE-STATION-STATS
+      *    DOES NOT DEPEND ON WEATHERINFO BEING IN STATION SEQUENCE.
+       01  WS-STATION-STATS-TABLE.
+           05  WS-STATS-ENTRY OCCURS 1 TO 500 TIMES
+                  DEPENDING ON WS-STATION-STATS-COUNT
+                  INDEXED BY WS-STATS-IDX.
+               10  WS-STATS-STATION     PIC 9(6).
+               10  WS-STATS-MIN-TEMP    PIC 99.
+               10  WS-STATS-MAX-TEMP    PIC 99.
+               10  WS-STATS-SUM-TEMP    PIC 9(7).
+               10  WS-STATS-COUNT       PIC 999.
+       01  WS-STATS-AVG-TEMP            PIC 99V99.
+       01  WS-STATS-FOUND-SW            PIC X VALUE 'N'.
+           88  STATS-ENTRY-FOUND        VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
 		   OPEN INPUT WEATHERFILE.
+		   OPEN OUTPUT WEATHERRPT.
 		   READ WEATHERFILE
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
-		   
-           COMPUTE WEATHER-SUBSCRIPT = 1.		   
+
+           COMPUTE WEATHER-SUBSCRIPT = 1.
 		   PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
+		   COMPUTE WS-RECORD-COUNT = WEATHER-SUBSCRIPT - 1.
 		   DISPLAY "ENTER 1 FOR FULL REPORT OR 2 TO SEARCH BY "
       -      "STATION NUMBER".
 		   ACCEPT USER-RESPONSE.
            DISPLAY WS-REPORT-TITLE.
-		   IF USER-RESPONSE = 1 THEN 
-		      DISPLAY WS-HEADING-LINE
-		      DISPLAY WS-HEADING-LINE2
+		   IF USER-RESPONSE = 1 THEN
 		      PERFORM 0250-DISPLAY-DETAILS THRU 0250-END
-		   ELSE 
-		      PERFORM 0260-SEARCH THRU 0260-END.
-            
+			  PERFORM 0270-COMPUTE-STATION-STATS
+		   ELSE
+		      PERFORM 0260-SEARCH-LOOP.
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
 	   0200-PROCESS-RECORDS.
-			MOVE NEW-STATION TO 
-			   TBL-STATION(WEATHER-SUBSCRIPT).
-            MOVE NEW-MONTH TO 
-               TBL-MONTH(WEATHER-SUBSCRIPT).
-			MOVE NEW-DAY TO 
-               TBL-DAY(WEATHER-SUBSCRIPT).
-            MOVE NEW-FOG TO 
-			  TBL-FOG(WEATHER-SUBSCRIPT).
-			MOVE NEW-RAIN TO 
-			  TBL-RAIN(WEATHER-SUBSCRIPT).
-			MOVE NEW-SNOW TO 
-			  TBL-SNOW(WEATHER-SUBSCRIPT).
-			MOVE NEW-HAIL TO 
-			  TBL-HAIL(WEATHER-SUBSCRIPT).
-			MOVE NEW-THUNDER TO 
-			  TBL-THUNDER(WEATHER-SUBSCRIPT).
-			MOVE NEW-TORNADO TO 
-			  TBL-TORNADO(WEATHER-SUBSCRIPT).
-		
-			COMPUTE WEATHER-SUBSCRIPT = 
-			  WEATHER-SUBSCRIPT + 1.	
-			READ WEATHERFILE 
+      *    IF THE INPUT FILE HAS MORE ROWS THAN THE TABLE HOLDS,
+      *    STOP LOADING RATHER THAN OVERFLOW THE SUBSCRIPT.
+	        IF WEATHER-SUBSCRIPT > 500
+	           DISPLAY "WARNING: MORE THAN 500 WEATHER RECORDS; "
+      -           "REMAINING RECORDS ARE NOT LOADED"
+	           SET ENDOFFILE TO TRUE
+	        ELSE
+			MOVE NEW-STATION TO
+			   TBL-STATION(WEATHER-SUBSCRIPT)
+            MOVE NEW-MONTH TO
+               TBL-MONTH(WEATHER-SUBSCRIPT)
+			MOVE NEW-DAY TO
+               TBL-DAY(WEATHER-SUBSCRIPT)
+			MOVE NEW-YEAR TO
+               TBL-YEAR(WEATHER-SUBSCRIPT)
+			MOVE NEW-MEAN-TEMP TO
+               TBL-MEAN-TEMP(WEATHER-SUBSCRIPT)
+            MOVE NEW-FOG TO
+			  TBL-FOG(WEATHER-SUBSCRIPT)
+			MOVE NEW-RAIN TO
+			  TBL-RAIN(WEATHER-SUBSCRIPT)
+			MOVE NEW-SNOW TO
+			  TBL-SNOW(WEATHER-SUBSCRIPT)
+			MOVE NEW-HAIL TO
+			  TBL-HAIL(WEATHER-SUBSCRIPT)
+			MOVE NEW-THUNDER TO
+			  TBL-THUNDER(WEATHER-SUBSCRIPT)
+			MOVE NEW-TORNADO TO
+			  TBL-TORNADO(WEATHER-SUBSCRIPT)
+
+			COMPUTE WEATHER-SUBSCRIPT =
+			  WEATHER-SUBSCRIPT + 1
+			READ WEATHERFILE
 			  AT END SET ENDOFFILE TO TRUE
-			END-READ.
-	   
+			END-READ
+	        END-IF.
+
 	   0250-DISPLAY-DETAILS.
-	        
-			PERFORM VARYING SUBSCRIPT FROM 1 BY 1 
-			   UNTIL SUBSCRIPT >100
-			   MOVE TBL-STATION(SUBSCRIPT) TO 
+	        MOVE SPACES TO WRPT-PRINT-LINE.
+	        WRITE WRPT-PRINT-LINE FROM WS-HEADING-LINE
+	           AFTER ADVANCING 1 LINE.
+	        WRITE WRPT-PRINT-LINE FROM WS-HEADING-LINE2
+	           AFTER ADVANCING 1 LINE.
+			PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+			   UNTIL SUBSCRIPT > WS-RECORD-COUNT
+			   MOVE TBL-STATION(SUBSCRIPT) TO
 			     WS-DET-STATION
-               MOVE TBL-MONTH(SUBSCRIPT) TO 
+               MOVE TBL-MONTH(SUBSCRIPT) TO
                  WS-DET-MONTH
-               MOVE TBL-DAY(SUBSCRIPT) TO 
+               MOVE TBL-DAY(SUBSCRIPT) TO
                  WS-DET-DAY
-               MOVE TBL-FOG(SUBSCRIPT) TO 
+               MOVE TBL-FOG(SUBSCRIPT) TO
 			     WS-DET-FOG
-   			   MOVE TBL-RAIN(SUBSCRIPT) TO 
+   			   MOVE TBL-RAIN(SUBSCRIPT) TO
 			     WS-DET-RAIN
-			   MOVE TBL-SNOW(SUBSCRIPT) TO 
+			   MOVE TBL-SNOW(SUBSCRIPT) TO
 			     WS-DET-SNOW
-			   MOVE TBL-HAIL(SUBSCRIPT) TO 
+			   MOVE TBL-HAIL(SUBSCRIPT) TO
 			     WS-DET-HAIL
-			   MOVE TBL-THUNDER(SUBSCRIPT) TO 
+			   MOVE TBL-THUNDER(SUBSCRIPT) TO
 			     WS-DET-THUNDER
-			   MOVE TBL-TORNADO(SUBSCRIPT) TO 
+			   MOVE TBL-TORNADO(SUBSCRIPT) TO
 			     WS-DET-TORNADO
-			   DISPLAY WS-DETAIL-LINE
+			   WRITE WRPT-PRINT-LINE FROM WS-DETAIL-LINE
+			      AFTER ADVANCING 1 LINE
 			END-PERFORM.
 	   0250-END.
-	   
-	   0260-SEARCH.	
+
+	   0260-SEARCH-LOOP.
+      *    ALLOWS MULTIPLE STATION LOOKUPS IN ONE RUN INSTEAD OF
+      *    ENDING THE PROGRAM AFTER A SINGLE SEARCH.
+	        MOVE 'Y' TO WS-SEARCH-AGAIN.
+	        PERFORM 0260-SEARCH THRU 0260-END
+	           UNTIL NOT SEARCH-AGAIN.
+
+	   0260-SEARCH.
 
 		   DISPLAY "ENTER STATION NUMBER:".
 		   ACCEPT WS-STATION-INPUT.
-		   
+		   SET TBL-INDEX TO 1.
+
 		   SEARCH WEATHERINFO
-		     AT END 
+		     AT END
 			   DISPLAY "STATION NOT FOUND"
-			   WHEN TBL-STATION(TBL-INDEX) = 
+			   WHEN TBL-STATION(TBL-INDEX) =
 			      WS-STATION-INPUT
-			      MOVE TBL-STATION(TBL-INDEX) TO 
+			      MOVE TBL-STATION(TBL-INDEX) TO
 			        WS-DET-STATION
-                  MOVE TBL-MONTH(TBL-INDEX) TO 
+                  MOVE TBL-MONTH(TBL-INDEX) TO
 			        WS-DET-MONTH
-                  MOVE TBL-DAY(TBL-INDEX) TO 
+                  MOVE TBL-DAY(TBL-INDEX) TO
                     WS-DET-DAY
-                  MOVE TBL-FOG(TBL-INDEX) TO 
+                  MOVE TBL-FOG(TBL-INDEX) TO
 			        WS-DET-FOG
-   			      MOVE TBL-RAIN(TBL-INDEX) TO 
+   			      MOVE TBL-RAIN(TBL-INDEX) TO
 			        WS-DET-RAIN
-			      MOVE TBL-SNOW(TBL-INDEX) TO 
+			      MOVE TBL-SNOW(TBL-INDEX) TO
 			        WS-DET-SNOW
-			      MOVE TBL-HAIL(TBL-INDEX) TO 
+			      MOVE TBL-HAIL(TBL-INDEX) TO
 			        WS-DET-HAIL
-			      MOVE TBL-THUNDER(TBL-INDEX) TO 
+			      MOVE TBL-THUNDER(TBL-INDEX) TO
 			        WS-DET-THUNDER
-			      MOVE TBL-TORNADO(TBL-INDEX) TO 
+			      MOVE TBL-TORNADO(TBL-INDEX) TO
 			        WS-DET-TORNADO
-		       DISPLAY WS-HEADING-LINE	
+		       DISPLAY WS-HEADING-LINE
 		       DISPLAY WS-HEADING-LINE2
 			   DISPLAY WS-DETAIL-LINE
 		   END-SEARCH.
 	   0260-END.
-		
-	   0300-STOP-RUN.	
-		
-           CLOSE WEATHERFILE.		
+	        DISPLAY "SEARCH ANOTHER STATION? (Y/N)".
+	        ACCEPT WS-SEARCH-AGAIN.
+
+      ***************************************************************
+      *  PASS OVER THE LOADED TABLE THAT WRITES A MIN/MAX/AVERAGE    *
+      *  MEAN TEMPERATURE LINE FOR EACH DISTINCT STATION. STATS ARE  *
+      *  ACCUMULATED BY LOOKING EACH STATION UP IN                   *
+      *  WS-STATION-STATS-TABLE (SEE 0271-FIND-OR-ADD-STATION-ENTRY) *
+      *  SO THE RESULT DOES NOT DEPEND ON WEATHERINFO BEING LOADED   *
+      *  IN STATION SEQUENCE.                                        *
+      ***************************************************************
+       0270-COMPUTE-STATION-STATS.
+           MOVE ZERO TO WS-STATION-STATS-COUNT.
+           PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+              UNTIL SUBSCRIPT > WS-RECORD-COUNT
+              PERFORM 0271-FIND-OR-ADD-STATION-ENTRY
+              PERFORM 0285-ACCUMULATE-STATION-STATS
+           END-PERFORM.
+           MOVE SPACES TO WRPT-PRINT-LINE.
+           WRITE WRPT-PRINT-LINE AFTER ADVANCING 2 LINES.
+           MOVE STATION-STATS-HEADING TO WRPT-PRINT-LINE.
+           WRITE WRPT-PRINT-LINE AFTER ADVANCING 1 LINE.
+           WRITE WRPT-PRINT-LINE FROM STATION-STATS-COL-HEADING
+              AFTER ADVANCING 1 LINE.
+           PERFORM 0280-WRITE-STATION-STATS-LINE
+              VARYING WS-STATS-IDX FROM 1 BY 1
+              UNTIL WS-STATS-IDX > WS-STATION-STATS-COUNT.
+
+       0271-FIND-OR-ADD-STATION-ENTRY.
+      *    LOOK UP TBL-STATION(SUBSCRIPT) IN THE STATS TABLE BY
+      *    VALUE. A NEW ENTRY IS ADDED THE FIRST TIME A STATION IS
+      *    SEEN, WHATEVER ITS POSITION IN WEATHERINFO.
+           MOVE 'N' TO WS-STATS-FOUND-SW.
+           IF WS-STATION-STATS-COUNT > ZERO
+              SET WS-STATS-IDX TO 1
+              SEARCH WS-STATS-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN WS-STATS-STATION(WS-STATS-IDX) =
+                         TBL-STATION(SUBSCRIPT)
+                    SET STATS-ENTRY-FOUND TO TRUE
+              END-SEARCH
+           END-IF.
+           IF NOT STATS-ENTRY-FOUND
+              PERFORM 0272-ADD-STATION-ENTRY
+           END-IF.
+
+       0272-ADD-STATION-ENTRY.
+           ADD 1 TO WS-STATION-STATS-COUNT.
+           SET WS-STATS-IDX TO WS-STATION-STATS-COUNT.
+           MOVE TBL-STATION(SUBSCRIPT) TO WS-STATS-STATION(WS-STATS-IDX).
+           MOVE 99 TO WS-STATS-MIN-TEMP(WS-STATS-IDX).
+           MOVE ZERO TO WS-STATS-MAX-TEMP(WS-STATS-IDX).
+           MOVE ZERO TO WS-STATS-SUM-TEMP(WS-STATS-IDX).
+           MOVE ZERO TO WS-STATS-COUNT(WS-STATS-IDX).
+
+       0280-WRITE-STATION-STATS-LINE.
+           COMPUTE WS-STATS-AVG-TEMP ROUNDED =
+              WS-STATS-SUM-TEMP(WS-STATS-IDX) /
+                 WS-STATS-COUNT(WS-STATS-IDX).
+           MOVE WS-STATS-STATION(WS-STATS-IDX) TO SS-STATION.
+           MOVE WS-STATS-MIN-TEMP(WS-STATS-IDX) TO SS-MIN.
+           MOVE WS-STATS-MAX-TEMP(WS-STATS-IDX) TO SS-MAX.
+           MOVE WS-STATS-AVG-TEMP TO SS-AVG.
+           WRITE WRPT-PRINT-LINE FROM STATION-STATS-LINE
+              AFTER ADVANCING 1 LINE.
+
+       0285-ACCUMULATE-STATION-STATS.
+           IF TBL-MEAN-TEMP(SUBSCRIPT) < WS-STATS-MIN-TEMP(WS-STATS-IDX)
+              MOVE TBL-MEAN-TEMP(SUBSCRIPT) TO
+                 WS-STATS-MIN-TEMP(WS-STATS-IDX)
+           END-IF.
+           IF TBL-MEAN-TEMP(SUBSCRIPT) > WS-STATS-MAX-TEMP(WS-STATS-IDX)
+              MOVE TBL-MEAN-TEMP(SUBSCRIPT) TO
+                 WS-STATS-MAX-TEMP(WS-STATS-IDX)
+           END-IF.
+           ADD TBL-MEAN-TEMP(SUBSCRIPT) TO
+              WS-STATS-SUM-TEMP(WS-STATS-IDX).
+           ADD 1 TO WS-STATS-COUNT(WS-STATS-IDX).
+
+	   0300-STOP-RUN.
+
+           CLOSE WEATHERFILE.
+           CLOSE WEATHERRPT.
            STOP RUN.
-           
+
           END PROGRAM SOLUTION.
