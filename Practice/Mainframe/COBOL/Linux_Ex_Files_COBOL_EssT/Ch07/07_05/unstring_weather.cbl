@@ -6,76 +6,86 @@
        FILE-CONTROL.
 	   SELECT WEATHER ASSIGN TO "weather_2020.csv"
 		 ORGANIZATION IS LINE SEQUENTIAL.
-	
+
        SELECT NEWWEATHER ASSIGN TO "weather2020.dat"
-         ORGANIZATION IS LINE SEQUENTIAL.	   
-          
-               
+         ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT REJECTFILE ASSIGN TO "weatherreject.dat"
+	     ORGANIZATION IS LINE SEQUENTIAL.
+
+
        DATA DIVISION.
        FILE SECTION.
 	   FD WEATHER.
 	   01 WEATHERDETAILS.
 			88 ENDOFFILE VALUE HIGH-VALUES.
 			02 DETAILS  	 PIC X(57).
-		
+
        FD NEWWEATHER.
        01 WEATHER-RECORD.
 	       05  NEW-STATION     PIC X(6).
            05  NEW-MONTH       PIC 9(2).
 		   05  NEW-DAY         PIC 9(2).
 		   05  NEW-YEAR        PIC 9(4).
-           05  NEW-MEAN-TEMP   PIC 9(2). 
+           05  NEW-MEAN-TEMP   PIC 9(2).
 		   05  NEW-FOG         PIC X(5).
 		   05  NEW-RAIN        PIC X(5).
 		   05  NEW-SNOW        PIC X(5).
 		   05  NEW-HAIL        PIC X(5).
 		   05  NEW-THUNDER     PIC X(5).
 		   05  NEW-TORNADO     PIC X(5).
-	   
-			
-       WORKING-STORAGE SECTION.   
+
+	   FD REJECTFILE.
+	   01 REJECT-RECORD.
+	       05  REJECT-DETAILS      PIC X(57).
+		   05  FILLER             PIC X(3)  VALUE SPACES.
+		   05  REJECT-REASON      PIC X(30).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
-	       05  FILLER  PIC X(27) VALUE 
+	       05  FILLER  PIC X(27) VALUE
 		       'WORKING STORAGE STARTS HERE'.
-		
+
            05  WS-STATION     PIC X(6).
            05  WS-MONTH       PIC 9(2).
 		   05  WS-DAY         PIC 9(2).
 		   05  WS-YEAR        PIC X(4).
-           05  WS-MEAN-TEMP   PIC 9(2). 
+           05  WS-MEAN-TEMP   PIC 9(2).
 		   05  WS-FOG         PIC X(5).
 		   05  WS-RAIN        PIC X(5).
 		   05  WS-SNOW        PIC X(5).
 		   05  WS-HAIL        PIC X(5).
 		   05  WS-THUNDER     PIC X(5).
 		   05  WS-TORNADO     PIC X(5).
-		   
-           05  STRINGEND      PIC 9999.		   
+
+           05  STRINGEND      PIC 9999.
+           05  WS-FIELD-COUNT PIC 99.
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
 		   OPEN INPUT WEATHER.
 		   OPEN OUTPUT NEWWEATHER.
-	
+		   OPEN OUTPUT REJECTFILE.
+
 		   READ WEATHER
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
-		  		   
+
            PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
 	   0200-PROCESS-RECORDS.
-	       
+
 		   PERFORM VARYING STRINGEND FROM 73 BY -1
               UNTIL DETAILS(STRINGEND:1) NOT = SPACE
 		   END-PERFORM.
-			  
+
+           MOVE ZERO TO WS-FIELD-COUNT.
            UNSTRING WEATHERDETAILS(1:STRINGEND) DELIMITED BY ","
              INTO WS-STATION
-			      WS-MONTH
+				      WS-MONTH
 				  WS-DAY
 				  WS-YEAR
 				  WS-MEAN-TEMP
@@ -85,13 +95,32 @@
 				  WS-HAIL
 				  WS-THUNDER
 				  WS-TORNADO
+             TALLYING IN WS-FIELD-COUNT
            END-UNSTRING.
-		   
+
+      *    A WELL-FORMED ROW UNSTRINGS INTO ALL 11 FIELDS. ANYTHING
+      *    SHORT OF THAT IS MALFORMED AND GOES TO THE REJECT FILE
+      *    INSTEAD OF BEING TREATED AS A VALID WEATHER RECORD.
+           IF WS-FIELD-COUNT < 11
+              MOVE DETAILS TO REJECT-DETAILS
+              MOVE 'INCOMPLETE OR MALFORMED ROW' TO REJECT-REASON
+              WRITE REJECT-RECORD
+           ELSE
+              PERFORM 0210-BUILD-WEATHER-RECORD
+           END-IF.
+
+		   READ WEATHER
+			 AT END SET ENDOFFILE TO TRUE
+		   END-READ.
+
+	   0200-END.
+
+	   0210-BUILD-WEATHER-RECORD.
            MOVE WS-STATION TO NEW-STATION.
 		   MOVE WS-MONTH TO NEW-MONTH.
 		   MOVE WS-DAY TO NEW-DAY.
 		   MOVE WS-YEAR TO NEW-YEAR.
-		   MOVE WS-MEAN-TEMP TO NEW-MEAN-TEMP.	
+		   MOVE WS-MEAN-TEMP TO NEW-MEAN-TEMP.
            IF WS-FOG  = 1
               MOVE 'TRUE' TO NEW-FOG
            ELSE MOVE 'FALSE' TO NEW-FOG
@@ -116,17 +145,12 @@
               MOVE 'TRUE' TO NEW-THUNDER
            ELSE MOVE 'FALSE' TO NEW-THUNDER
            END-IF.
-		
+
 		   WRITE WEATHER-RECORD.
-		   READ WEATHER 
-			 AT END SET ENDOFFILE TO TRUE
-		   END-READ.
-	   
-	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE WEATHER, NEWWEATHER.		
+
+	   0300-STOP-RUN.
+
+           CLOSE WEATHER, NEWWEATHER, REJECTFILE.
            STOP RUN.
-           
+
           END PROGRAM UNSTRINGWEATHER.
